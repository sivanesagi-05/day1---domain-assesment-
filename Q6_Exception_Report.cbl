@@ -0,0 +1,117 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXCEPTRPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMAST.DAT"
+               ORGANIZATION INDEXED
+               ACCESS MODE SEQUENTIAL
+               RECORD KEY ACM-ACCOUNT-NUMBER
+               ALTERNATE RECORD KEY ACM-CUSTOMER-ID
+                   WITH DUPLICATES
+               FILE STATUS WS-ACCTMAST-STATUS.
+
+           SELECT EXCEPTION-REPORT ASSIGN TO "EXCPRPT.DAT"
+               ORGANIZATION SEQUENTIAL
+               FILE STATUS WS-EXCPRPT-STATUS.
+
+           SELECT MIN-BAL-PARAMETER ASSIGN TO "MINBALPM.DAT"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY MBP-ACCOUNT-TYPE
+               FILE STATUS WS-MINBALPM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER.
+       COPY "ACCTMAST.cpy".
+
+       FD  EXCEPTION-REPORT.
+       01 EXCEPTION-LINE.
+          05 EXL-ACCOUNT-NUMBER    PIC 9(10).
+          05 FILLER                PIC X(2)   VALUE SPACES.
+          05 EXL-BALANCE           PIC 9(9)V99.
+          05 FILLER                PIC X(2)   VALUE SPACES.
+          05 EXL-MESSAGE           PIC X(30).
+
+       FD  MIN-BAL-PARAMETER.
+       COPY "MINBALPM.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-ACCTMAST-STATUS       PIC XX.
+       01 WS-EXCPRPT-STATUS        PIC XX.
+       01 WS-MINBALPM-STATUS       PIC XX.
+       01 WS-EOF-FLAG              PIC X      VALUE "N".
+          88 END-OF-ACCOUNTS       VALUE "Y".
+       01 MIN-BAL                  PIC 9(9)V99 VALUE 1000.
+       01 WS-EXCEPTION-COUNT       PIC 9(7)   VALUE 0.
+       01 WS-ABEND-FLAG            PIC X.
+          88 WS-ABEND              VALUE "Y".
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM OPEN-ALL-FILES
+
+           PERFORM READ-ACCOUNT-RECORD
+           PERFORM UNTIL END-OF-ACCOUNTS
+               PERFORM CHECK-MINIMUM-BALANCE
+               PERFORM READ-ACCOUNT-RECORD
+           END-PERFORM
+
+           DISPLAY "EXCEPTION REPORT COMPLETE - "
+               WS-EXCEPTION-COUNT " ACCOUNT(S) BELOW MINIMUM"
+
+           CLOSE ACCOUNT-MASTER
+           CLOSE EXCEPTION-REPORT
+           CLOSE MIN-BAL-PARAMETER
+
+           STOP RUN.
+
+       OPEN-ALL-FILES.
+           OPEN INPUT ACCOUNT-MASTER
+           CALL "FILERR" USING "ACCTMAST" WS-ACCTMAST-STATUS
+               WS-ABEND-FLAG
+           IF WS-ABEND
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT EXCEPTION-REPORT
+           CALL "FILERR" USING "EXCPRPT" WS-EXCPRPT-STATUS
+               WS-ABEND-FLAG
+           IF WS-ABEND
+               STOP RUN
+           END-IF
+
+           OPEN INPUT MIN-BAL-PARAMETER
+           CALL "FILERR" USING "MINBALPM" WS-MINBALPM-STATUS
+               WS-ABEND-FLAG
+           IF WS-ABEND
+               STOP RUN
+           END-IF.
+
+       READ-ACCOUNT-RECORD.
+           READ ACCOUNT-MASTER
+               AT END SET END-OF-ACCOUNTS TO TRUE
+           END-READ.
+
+       LOOKUP-MIN-BAL.
+           MOVE 1000 TO MIN-BAL
+           MOVE ACM-ACCOUNT-TYPE TO MBP-ACCOUNT-TYPE
+           READ MIN-BAL-PARAMETER
+               INVALID KEY
+                   CONTINUE
+           END-READ
+           IF WS-MINBALPM-STATUS = "00"
+               MOVE MBP-MIN-BAL TO MIN-BAL
+           END-IF.
+
+       CHECK-MINIMUM-BALANCE.
+           PERFORM LOOKUP-MIN-BAL
+           IF ACM-BALANCE < MIN-BAL
+               MOVE ACM-ACCOUNT-NUMBER TO EXL-ACCOUNT-NUMBER
+               MOVE ACM-BALANCE        TO EXL-BALANCE
+               MOVE "Warning: Low balance"  TO EXL-MESSAGE
+               WRITE EXCEPTION-LINE
+               ADD 1 TO WS-EXCEPTION-COUNT
+           END-IF.
