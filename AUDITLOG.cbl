@@ -0,0 +1,61 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDITLOG.
+
+      *****************************************************
+      * Common before/after image audit-trail writer,       *
+      * shared by every program that updates the account     *
+      * master. Callers pass a change-type tag, the job or    *
+      * user id making the change, and the account record     *
+      * as it looked immediately before and immediately        *
+      * after the update - one record is appended to           *
+      * AUDTRAIL.DAT per call, same OPEN-EXTEND-per-call        *
+      * pattern WITHDRAWAL already uses for STMTEXT.DAT.         *
+      *****************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-AUDIT-TRAIL ASSIGN TO "AUDTRAIL.DAT"
+               ORGANIZATION SEQUENTIAL
+               FILE STATUS WS-AUDTRAIL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-AUDIT-TRAIL.
+       COPY "AUDTIMG.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-AUDTRAIL-STATUS  PIC XX.
+       01 WS-ABEND-FLAG       PIC X.
+          88 WS-ABEND         VALUE "Y".
+       01 WS-TIMESTAMP.
+          05 WS-TS-DATE       PIC 9(8).
+          05 WS-TS-TIME       PIC 9(8).
+
+       LINKAGE SECTION.
+       01 LS-CHANGE-TYPE      PIC X(10).
+       01 LS-JOB-USER-ID      PIC X(8).
+       01 LS-BEFORE-IMAGE     PIC X(58).
+       01 LS-AFTER-IMAGE      PIC X(58).
+
+       PROCEDURE DIVISION USING LS-CHANGE-TYPE LS-JOB-USER-ID
+                                LS-BEFORE-IMAGE LS-AFTER-IMAGE.
+       MAIN-LOGIC.
+           OPEN EXTEND ACCOUNT-AUDIT-TRAIL
+           CALL "FILERR" USING "AUDTRAIL" WS-AUDTRAIL-STATUS
+               WS-ABEND-FLAG
+           IF WS-ABEND
+               STOP RUN
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           MOVE WS-TS-DATE      TO AAT-TIMESTAMP(1:8)
+           MOVE WS-TS-TIME      TO AAT-TIMESTAMP(9:8)
+           MOVE LS-JOB-USER-ID  TO AAT-JOB-USER-ID
+           MOVE LS-CHANGE-TYPE  TO AAT-CHANGE-TYPE
+           MOVE LS-BEFORE-IMAGE TO AAT-BEFORE-IMAGE
+           MOVE LS-AFTER-IMAGE  TO AAT-AFTER-IMAGE
+           WRITE ACCT-AUDIT-TRAIL-RECORD
+
+           CLOSE ACCOUNT-AUDIT-TRAIL
+
+           GOBACK.
