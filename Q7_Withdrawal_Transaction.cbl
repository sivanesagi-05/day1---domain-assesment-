@@ -0,0 +1,179 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WITHDRAWAL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMAST.DAT"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY ACM-ACCOUNT-NUMBER
+               ALTERNATE RECORD KEY ACM-CUSTOMER-ID
+                   WITH DUPLICATES
+               FILE STATUS WS-ACCTMAST-STATUS.
+
+           SELECT MIN-BAL-PARAMETER ASSIGN TO "MINBALPM.DAT"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY MBP-ACCOUNT-TYPE
+               FILE STATUS WS-MINBALPM-STATUS.
+
+           SELECT STATEMENT-EXTRACT ASSIGN TO "STMTEXT.DAT"
+               ORGANIZATION SEQUENTIAL
+               FILE STATUS WS-STMTEXT-STATUS.
+
+           SELECT DAILY-WITHDRAWALS ASSIGN TO "DLYWTHDR.DAT"
+               ORGANIZATION SEQUENTIAL
+               FILE STATUS WS-DLYWTHDR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER.
+       COPY "ACCTMAST.cpy".
+
+       FD  MIN-BAL-PARAMETER.
+       COPY "MINBALPM.cpy".
+
+       FD  STATEMENT-EXTRACT.
+       COPY "STMTEXT.cpy".
+
+       FD  DAILY-WITHDRAWALS.
+       01 DAILY-WITHDRAWAL-RECORD.
+          05 WTR-TRANS-SEQ          PIC 9(8).
+          05 WTR-ACCOUNT-NUMBER     PIC 9(10).
+          05 WTR-WITHDRAW-AMT       PIC 9(6).
+
+       WORKING-STORAGE SECTION.
+       01 WS-ACCTMAST-STATUS  PIC XX.
+       01 WS-MINBALPM-STATUS  PIC XX.
+       01 WS-STMTEXT-STATUS   PIC XX.
+       01 WS-DLYWTHDR-STATUS  PIC XX.
+       01 WS-ABEND-FLAG       PIC X.
+          88 WS-ABEND         VALUE "Y".
+       01 ACCOUNT-NUMBER      PIC 9(10).
+       01 WITHDRAW-AMT        PIC 9(6).
+       01 NEW-BALANCE         PIC S9(9)V99.
+       01 MIN-BAL              PIC 9(9)V99 VALUE 1000.
+       01 WS-BEFORE-IMAGE     PIC X(58).
+       01 WS-AFTER-IMAGE      PIC X(58).
+       01 WS-OPERATOR-ID      PIC X(8).
+       01 WS-TIMESTAMP.
+          05 WS-TS-DATE       PIC 9(8).
+          05 WS-TS-TIME       PIC 9(8).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN I-O ACCOUNT-MASTER
+           CALL "FILERR" USING "ACCTMAST" WS-ACCTMAST-STATUS
+               WS-ABEND-FLAG
+           IF WS-ABEND
+               STOP RUN
+           END-IF
+
+           DISPLAY "ENTER TELLER/OPERATOR ID: ".
+           ACCEPT WS-OPERATOR-ID.
+
+           DISPLAY "ENTER ACCOUNT NUMBER: ".
+           ACCEPT ACCOUNT-NUMBER.
+
+           MOVE ACCOUNT-NUMBER TO ACM-ACCOUNT-NUMBER
+           READ ACCOUNT-MASTER
+               INVALID KEY
+                   DISPLAY "Account not found"
+               NOT INVALID KEY
+                   PERFORM PROCESS-WITHDRAWAL
+           END-READ
+
+           CLOSE ACCOUNT-MASTER
+
+           GOBACK.
+
+       PROCESS-WITHDRAWAL.
+           DISPLAY "ENTER WITHDRAWAL AMOUNT: ".
+           ACCEPT WITHDRAW-AMT.
+
+           PERFORM LOOKUP-MIN-BAL
+
+           IF WITHDRAW-AMT > 0
+               COMPUTE NEW-BALANCE = ACM-BALANCE - WITHDRAW-AMT
+               IF NEW-BALANCE < MIN-BAL
+                   DISPLAY "Withdrawal declined - below minimum balance"
+               ELSE
+                   PERFORM APPLY-WITHDRAWAL
+               END-IF
+           ELSE
+               DISPLAY "Invalid withdrawal amount"
+           END-IF.
+
+       LOOKUP-MIN-BAL.
+           MOVE ACM-ACCOUNT-TYPE TO MBP-ACCOUNT-TYPE
+           OPEN INPUT MIN-BAL-PARAMETER
+           CALL "FILERR" USING "MINBALPM" WS-MINBALPM-STATUS
+               WS-ABEND-FLAG
+           IF WS-ABEND
+               STOP RUN
+           END-IF
+           READ MIN-BAL-PARAMETER
+               INVALID KEY
+                   CONTINUE
+           END-READ
+           IF WS-MINBALPM-STATUS = "00"
+               MOVE MBP-MIN-BAL TO MIN-BAL
+           END-IF
+           CLOSE MIN-BAL-PARAMETER.
+
+       APPLY-WITHDRAWAL.
+           MOVE ACCOUNT-RECORD TO WS-BEFORE-IMAGE
+           MOVE NEW-BALANCE    TO ACM-BALANCE
+           ADD 1 TO ACM-MTD-TXN-COUNT
+           ADD 1 TO ACM-YTD-TXN-COUNT
+           REWRITE ACCOUNT-RECORD
+           CALL "FILERR" USING "ACCTMAST" WS-ACCTMAST-STATUS
+               WS-ABEND-FLAG
+           IF WS-ABEND
+               STOP RUN
+           END-IF
+           MOVE ACCOUNT-RECORD TO WS-AFTER-IMAGE
+
+           DISPLAY "Updated Balance = " NEW-BALANCE
+
+           CALL "AUDITLOG" USING "WITHDRAWAL" WS-OPERATOR-ID
+               WS-BEFORE-IMAGE WS-AFTER-IMAGE
+
+           PERFORM WRITE-STATEMENT-EXTRACT
+           PERFORM WRITE-DAILY-WITHDRAWAL.
+
+       WRITE-STATEMENT-EXTRACT.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+
+           OPEN EXTEND STATEMENT-EXTRACT
+           CALL "FILERR" USING "STMTEXT" WS-STMTEXT-STATUS
+               WS-ABEND-FLAG
+           IF WS-ABEND
+               STOP RUN
+           END-IF
+
+           MOVE ACCOUNT-NUMBER TO STX-ACCOUNT-NUMBER
+           SET STX-WITHDRAWAL TO TRUE
+           MOVE WITHDRAW-AMT  TO STX-TRANS-AMOUNT
+           MOVE NEW-BALANCE   TO STX-NEW-BALANCE
+           MOVE WS-TS-DATE    TO STX-TIMESTAMP(1:8)
+           MOVE WS-TS-TIME    TO STX-TIMESTAMP(9:8)
+           WRITE STATEMENT-EXTRACT-RECORD
+
+           CLOSE STATEMENT-EXTRACT.
+
+       WRITE-DAILY-WITHDRAWAL.
+           OPEN EXTEND DAILY-WITHDRAWALS
+           CALL "FILERR" USING "DLYWTHDR" WS-DLYWTHDR-STATUS
+               WS-ABEND-FLAG
+           IF WS-ABEND
+               STOP RUN
+           END-IF
+
+           MOVE WS-TS-TIME        TO WTR-TRANS-SEQ
+           MOVE ACCOUNT-NUMBER    TO WTR-ACCOUNT-NUMBER
+           MOVE WITHDRAW-AMT      TO WTR-WITHDRAW-AMT
+           WRITE DAILY-WITHDRAWAL-RECORD
+
+           CLOSE DAILY-WITHDRAWALS.
