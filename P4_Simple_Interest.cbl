@@ -1,14 +1,45 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SIMPLEINT.
 
+      *****************************************************
+      * Accepts a CURRENCY-CODE alongside the usual inputs  *
+      * and looks up its exchange rate so foreign-currency    *
+      * term deposits can be priced, not only the home        *
+      * currency. Also prints a year-by-year accrual line      *
+      * showing the running principal and interest earned      *
+      * to date, for audit review of term-deposit interest.     *
+      *****************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CURRENCY-RATE-TABLE ASSIGN TO "CURRTBL.DAT"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY CUR-CURRENCY-CODE
+               FILE STATUS WS-CURRTBL-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CURRENCY-RATE-TABLE.
+       COPY "CURRTBL.cpy".
+
        WORKING-STORAGE SECTION.
+       01 WS-CURRTBL-STATUS  PIC XX.
+       01 WS-ABEND-FLAG      PIC X.
+          88 WS-ABEND        VALUE "Y".
        01 PRINCIPAL    PIC 9(6).
        01 RATE         PIC 9(2)V9(2).
        01 YEARS        PIC 9(2).
        01 SI           PIC 9(7)V9(2).
+       01 CURRENCY-CODE      PIC X(3).
+       01 EXCHANGE-RATE      PIC 9(5)V9(4) VALUE 1.0000.
+       01 HOME-CURRENCY-SI   PIC 9(9)V9(2).
+       01 Y                  PIC 9(2).
+       01 YEAR-PRINCIPAL     PIC 9(7)V9(2).
+       01 YEAR-INTEREST-TO-DATE  PIC 9(7)V9(2).
 
        PROCEDURE DIVISION.
+       MAIN-LOGIC.
            DISPLAY "ENTER PRINCIPAL AMOUNT: ".
            ACCEPT PRINCIPAL.
 
@@ -18,8 +49,47 @@
            DISPLAY "ENTER TIME (YEARS): ".
            ACCEPT YEARS.
 
+           DISPLAY "ENTER CURRENCY CODE (E.G. USD): ".
+           ACCEPT CURRENCY-CODE.
+
+           PERFORM LOOKUP-EXCHANGE-RATE
+
            COMPUTE SI = (PRINCIPAL * RATE * YEARS) / 100.
+           COMPUTE HOME-CURRENCY-SI = SI * EXCHANGE-RATE.
 
-           DISPLAY "SIMPLE INTEREST = " SI.
+           PERFORM PRINT-YEARLY-ACCRUAL
+
+           DISPLAY "SIMPLE INTEREST = " SI " " CURRENCY-CODE.
+           DISPLAY "HOME CURRENCY EQUIVALENT = " HOME-CURRENCY-SI.
 
            STOP RUN.
+
+       LOOKUP-EXCHANGE-RATE.
+           OPEN INPUT CURRENCY-RATE-TABLE
+           CALL "FILERR" USING "CURRTBL" WS-CURRTBL-STATUS
+               WS-ABEND-FLAG
+           IF WS-ABEND
+               STOP RUN
+           END-IF
+           MOVE CURRENCY-CODE TO CUR-CURRENCY-CODE
+           READ CURRENCY-RATE-TABLE
+               INVALID KEY
+                   DISPLAY "No exchange rate on file for " CURRENCY-CODE
+                       " - using rate of 1.0000"
+                   MOVE 1.0000 TO EXCHANGE-RATE
+               NOT INVALID KEY
+                   MOVE CUR-EXCHANGE-RATE TO EXCHANGE-RATE
+           END-READ
+           CLOSE CURRENCY-RATE-TABLE.
+
+       PRINT-YEARLY-ACCRUAL.
+           DISPLAY "YEAR-BY-YEAR INTEREST ACCRUAL:"
+           PERFORM VARYING Y FROM 1 BY 1 UNTIL Y > YEARS
+               COMPUTE YEAR-INTEREST-TO-DATE =
+                   (PRINCIPAL * RATE * Y) / 100
+               COMPUTE YEAR-PRINCIPAL =
+                   PRINCIPAL + YEAR-INTEREST-TO-DATE
+               DISPLAY "  YEAR " Y
+                   " PRINCIPAL+INTEREST = " YEAR-PRINCIPAL
+                   " INTEREST-TO-DATE = " YEAR-INTEREST-TO-DATE
+           END-PERFORM.
