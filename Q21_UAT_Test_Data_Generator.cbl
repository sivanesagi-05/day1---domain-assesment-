@@ -0,0 +1,153 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TESTDATGEN.
+
+      *****************************************************
+      * Generates non-repeating sample account numbers and  *
+      * PINs for UAT, extending FACTORIAL's n! logic into a   *
+      * factorial-number-system permutation generator. Each     *
+      * sample is the Nth lexicographic permutation of a fixed   *
+      * 7-digit pool, prefixed "999" so it lands in a reserved     *
+      * test range well clear of real production account            *
+      * numbers, instead of hand-picking test accounts and             *
+      * occasionally colliding with production.                          *
+      *****************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TEST-DATA-FILE ASSIGN TO "TESTDATA.DAT"
+               ORGANIZATION SEQUENTIAL
+               FILE STATUS WS-TESTDATA-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TEST-DATA-FILE.
+       01 TEST-DATA-RECORD.
+          05 TDG-ACCOUNT-NUMBER     PIC 9(10).
+          05 FILLER                 PIC X(2)   VALUE SPACES.
+          05 TDG-PIN                PIC 9(4).
+
+       WORKING-STORAGE SECTION.
+       01 WS-TESTDATA-STATUS     PIC XX.
+       01 WS-ABEND-FLAG          PIC X.
+          88 WS-ABEND            VALUE "Y".
+       01 DIGIT-POOL.
+          05 FILLER   PIC 9  VALUE 1.
+          05 FILLER   PIC 9  VALUE 2.
+          05 FILLER   PIC 9  VALUE 3.
+          05 FILLER   PIC 9  VALUE 4.
+          05 FILLER   PIC 9  VALUE 5.
+          05 FILLER   PIC 9  VALUE 6.
+          05 FILLER   PIC 9  VALUE 7.
+       01 AVAILABLE-DIGITS.
+          05 AVAIL-DIGIT   PIC 9  OCCURS 7 TIMES.
+       01 POOL-SIZE              PIC 9        VALUE 7.
+       01 FACT                   PIC 9(5)     VALUE 1.
+       01 I                      PIC 9(2).
+       01 POS                    PIC 9(2).
+       01 SLOT                   PIC 9(2).
+       01 SEL                    PIC 9(2).
+       01 MAX-COMBINATIONS       PIC 9(5).
+       01 REQUESTED-COUNT        PIC 9(5).
+       01 GENERATE-COUNT         PIC 9(5).
+       01 REC-INDEX              PIC 9(5).
+       01 REMAINING              PIC 9(5).
+       01 PERM-NUMBER.
+          05 PERM-DIGIT  PIC 9  OCCURS 7 TIMES.
+       01 WS-TEST-ACCOUNT        PIC 9(10).
+       01 WS-PIN-SEED            PIC 9(4).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM COMPUTE-MAX-COMBINATIONS
+
+           DISPLAY "MAXIMUM NON-REPEATING TEST ACCOUNTS = "
+               MAX-COMBINATIONS
+
+           DISPLAY "HOW MANY TEST ACCOUNTS TO GENERATE: ".
+           ACCEPT REQUESTED-COUNT.
+
+           MOVE REQUESTED-COUNT TO GENERATE-COUNT
+           IF REQUESTED-COUNT > MAX-COMBINATIONS
+               MOVE MAX-COMBINATIONS TO GENERATE-COUNT
+               DISPLAY "REQUEST EXCEEDS AVAILABLE COMBINATIONS - "
+                   "GENERATING " GENERATE-COUNT " INSTEAD"
+           END-IF
+
+           OPEN OUTPUT TEST-DATA-FILE
+           CALL "FILERR" USING "TESTDATA" WS-TESTDATA-STATUS
+               WS-ABEND-FLAG
+           IF WS-ABEND
+               STOP RUN
+           END-IF
+
+           PERFORM VARYING REC-INDEX FROM 1 BY 1
+                   UNTIL REC-INDEX > GENERATE-COUNT
+               MOVE REC-INDEX TO REMAINING
+               SUBTRACT 1 FROM REMAINING
+               MOVE REMAINING TO WS-PIN-SEED
+               PERFORM BUILD-PERMUTATION
+               PERFORM WRITE-TEST-DATA-RECORD
+           END-PERFORM
+
+           DISPLAY "TEST DATA GENERATION COMPLETE - "
+               GENERATE-COUNT " RECORD(S) WRITTEN"
+
+           CLOSE TEST-DATA-FILE
+
+           STOP RUN.
+
+       COMPUTE-MAX-COMBINATIONS.
+           MOVE 1 TO FACT
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > POOL-SIZE
+               COMPUTE FACT = FACT * I
+           END-PERFORM
+           MOVE FACT TO MAX-COMBINATIONS.
+
+      * Decodes REMAINING (0-based) into the REMAINING-th
+      * lexicographic permutation of the digit pool via the
+      * factorial number system - at each position, the
+      * factorial of the slots left gives how many permutations
+      * each remaining digit accounts for.
+       BUILD-PERMUTATION.
+           MOVE DIGIT-POOL TO AVAILABLE-DIGITS
+           MOVE POOL-SIZE TO SLOT
+
+           PERFORM VARYING POS FROM 1 BY 1 UNTIL POS > POOL-SIZE
+               SUBTRACT 1 FROM SLOT
+               MOVE 1 TO FACT
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > SLOT
+                   COMPUTE FACT = FACT * I
+               END-PERFORM
+
+               DIVIDE REMAINING BY FACT
+                   GIVING SEL
+                   REMAINDER REMAINING
+
+               ADD 1 TO SEL
+               MOVE AVAIL-DIGIT(SEL) TO PERM-DIGIT(POS)
+               PERFORM SHIFT-AVAILABLE-DIGITS-DOWN
+           END-PERFORM.
+
+       SHIFT-AVAILABLE-DIGITS-DOWN.
+           PERFORM VARYING I FROM SEL BY 1 UNTIL I >= SLOT + 1
+               MOVE AVAIL-DIGIT(I + 1) TO AVAIL-DIGIT(I)
+           END-PERFORM.
+
+       WRITE-TEST-DATA-RECORD.
+           COMPUTE WS-TEST-ACCOUNT =
+               9990000000 + PERM-DIGIT(1) * 1000000
+               + PERM-DIGIT(2) * 100000 + PERM-DIGIT(3) * 10000
+               + PERM-DIGIT(4) * 1000 + PERM-DIGIT(5) * 100
+               + PERM-DIGIT(6) * 10 + PERM-DIGIT(7)
+
+           MOVE WS-TEST-ACCOUNT TO TDG-ACCOUNT-NUMBER
+
+      * TDG-PIN is derived from the record's 0-based permutation
+      * rank (WS-PIN-SEED), not from any of the seven PERM-DIGIT
+      * positions used above for the account number - the rank is
+      * one-for-one with the record and never repeats within the
+      * MAX-COMBINATIONS space, whereas any four-digit slice of
+      * the permutation itself repeats every 3! = 6 records.
+           MOVE WS-PIN-SEED TO TDG-PIN
+
+           WRITE TEST-DATA-RECORD.
