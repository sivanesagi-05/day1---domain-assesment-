@@ -0,0 +1,135 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAILYHILO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DAILY-DEPOSITS ASSIGN TO "DLYDEPGD.DAT"
+               ORGANIZATION SEQUENTIAL
+               FILE STATUS WS-DLYDEP-STATUS.
+
+           SELECT DAILY-WITHDRAWALS ASSIGN TO "DLYWTHDR.DAT"
+               ORGANIZATION SEQUENTIAL
+               FILE STATUS WS-DLYWTH-STATUS.
+
+           SELECT STATEMENT-EXTRACT ASSIGN TO "STMTEXT.DAT"
+               ORGANIZATION SEQUENTIAL
+               FILE STATUS WS-STMTEXT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DAILY-DEPOSITS.
+       01 DAILY-DEPOSIT-RECORD.
+          05 DTR-TRANS-SEQ          PIC 9(8).
+          05 DTR-ACCOUNT-NUMBER     PIC 9(10).
+          05 DTR-DEPOSIT-AMT        PIC 9(6).
+
+       FD  DAILY-WITHDRAWALS.
+       01 DAILY-WITHDRAWAL-RECORD.
+          05 WTR-TRANS-SEQ          PIC 9(8).
+          05 WTR-ACCOUNT-NUMBER     PIC 9(10).
+          05 WTR-WITHDRAW-AMT       PIC 9(6).
+
+       FD  STATEMENT-EXTRACT.
+       COPY "STMTEXT.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-DLYDEP-STATUS    PIC XX.
+       01 WS-DLYWTH-STATUS    PIC XX.
+       01 WS-STMTEXT-STATUS   PIC XX.
+       01 WS-EOF-FLAG         PIC X      VALUE "N".
+          88 END-OF-FILE      VALUE "Y".
+       01 LARGEST-DEPOSIT     PIC 9(6)   VALUE 0.
+       01 LARGEST-WITHDRAWAL  PIC 9(6)   VALUE 0.
+       01 LOWEST-BALANCE      PIC 9(9)V99.
+       01 WS-FIRST-BAL-FLAG   PIC X      VALUE "Y".
+          88 FIRST-BALANCE-SEEN VALUE "Y".
+       01 WS-ABEND-FLAG       PIC X.
+          88 WS-ABEND         VALUE "Y".
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM SCAN-DEPOSITS
+           PERFORM SCAN-WITHDRAWALS
+           PERFORM SCAN-POSTED-BALANCES
+
+           DISPLAY "DAILY HIGH/LOW TRANSACTION REPORT:"
+           DISPLAY "LARGEST DEPOSIT    = " LARGEST-DEPOSIT
+           DISPLAY "LARGEST WITHDRAWAL = " LARGEST-WITHDRAWAL
+           DISPLAY "LOWEST RESULTING BALANCE = " LOWEST-BALANCE
+
+           STOP RUN.
+
+       SCAN-DEPOSITS.
+           MOVE "N" TO WS-EOF-FLAG
+           OPEN INPUT DAILY-DEPOSITS
+           CALL "FILERR" USING "DLYDEPGD" WS-DLYDEP-STATUS
+               WS-ABEND-FLAG
+           IF WS-ABEND
+               STOP RUN
+           END-IF
+           PERFORM UNTIL END-OF-FILE
+               READ DAILY-DEPOSITS
+                   AT END SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       IF DTR-DEPOSIT-AMT > LARGEST-DEPOSIT
+                           MOVE DTR-DEPOSIT-AMT TO LARGEST-DEPOSIT
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE DAILY-DEPOSITS.
+
+       SCAN-WITHDRAWALS.
+           MOVE "N" TO WS-EOF-FLAG
+           OPEN INPUT DAILY-WITHDRAWALS
+           EVALUATE WS-DLYWTH-STATUS
+               WHEN "00"
+                   PERFORM UNTIL END-OF-FILE
+                       READ DAILY-WITHDRAWALS
+                           AT END SET END-OF-FILE TO TRUE
+                           NOT AT END
+                               IF WTR-WITHDRAW-AMT > LARGEST-WITHDRAWAL
+                                   MOVE WTR-WITHDRAW-AMT
+                                       TO LARGEST-WITHDRAWAL
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE DAILY-WITHDRAWALS
+               WHEN "35"
+                   DISPLAY "NO WITHDRAWALS TODAY - DLYWTHDR.DAT "
+                       "NOT FOUND"
+               WHEN OTHER
+                   CALL "FILERR" USING "DLYWTHDR" WS-DLYWTH-STATUS
+                       WS-ABEND-FLAG
+                   IF WS-ABEND
+                       STOP RUN
+                   END-IF
+           END-EVALUATE.
+
+      * STMTEXT.DAT CARRIES ONE RECORD PER POSTED DEPOSIT AND ONE PER
+      * POSTED WITHDRAWAL, EACH WITH THE RESULTING BALANCE - UNLIKE
+      * DEPPOST.DAT, WHICH ONLY COVERS DEPOSITS, THIS SOURCE CATCHES
+      * WITHDRAWAL-DRIVEN BALANCE DROPS TOO.
+       SCAN-POSTED-BALANCES.
+           MOVE "N" TO WS-EOF-FLAG
+           OPEN INPUT STATEMENT-EXTRACT
+           CALL "FILERR" USING "STMTEXT" WS-STMTEXT-STATUS
+               WS-ABEND-FLAG
+           IF WS-ABEND
+               STOP RUN
+           END-IF
+           PERFORM UNTIL END-OF-FILE
+               READ STATEMENT-EXTRACT
+                   AT END SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       IF FIRST-BALANCE-SEEN
+                           MOVE STX-NEW-BALANCE TO LOWEST-BALANCE
+                           MOVE "N" TO WS-FIRST-BAL-FLAG
+                       ELSE
+                           IF STX-NEW-BALANCE < LOWEST-BALANCE
+                               MOVE STX-NEW-BALANCE TO LOWEST-BALANCE
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE STATEMENT-EXTRACT.
