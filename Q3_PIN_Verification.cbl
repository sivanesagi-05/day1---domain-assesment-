@@ -1,19 +1,106 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PINVERIFY.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-PIN-MASTER ASSIGN TO "CUSTPIN.DAT"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY CPM-ACCOUNT-NUMBER
+               FILE STATUS WS-CUSTPIN-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-PIN-MASTER.
+       COPY "CUSTPIN.cpy".
+
        WORKING-STORAGE SECTION.
-       01 STORED-PIN     PIC 9(4) VALUE 1234.
-       01 ENTERED-PIN    PIC 9(4).
+       01 WS-CUSTPIN-STATUS      PIC XX.
+       01 WS-ABEND-FLAG          PIC X.
+          88 WS-ABEND            VALUE "Y".
+       01 ACCOUNT-NUMBER         PIC 9(10).
+       01 ENTERED-PIN            PIC 9(4).
+       01 WS-REVERSED-ACCOUNT    PIC 9(10).
 
        PROCEDURE DIVISION.
-           DISPLAY "ENTER PIN: ".
-           ACCEPT ENTERED-PIN.
+       MAIN-LOGIC.
+           OPEN I-O CUSTOMER-PIN-MASTER
+           CALL "FILERR" USING "CUSTPIN" WS-CUSTPIN-STATUS
+               WS-ABEND-FLAG
+           IF WS-ABEND
+               STOP RUN
+           END-IF.
+
+           DISPLAY "ENTER ACCOUNT NUMBER: ".
+           ACCEPT ACCOUNT-NUMBER.
+
+      * MOD11CHK is not called as a gate here: this bank's account
+      * numbers were never assigned with a MOD-11 check digit, so
+      * requiring one would reject the large majority of genuine
+      * accounts.
+           PERFORM CHECK-REVERSED-ENTRY
+
+           MOVE ACCOUNT-NUMBER TO CPM-ACCOUNT-NUMBER
+           READ CUSTOMER-PIN-MASTER
+               INVALID KEY
+                   DISPLAY "Account not found"
+           END-READ
 
-           IF ENTERED-PIN = STORED-PIN
-               DISPLAY "Access Granted"
-           ELSE
-               DISPLAY "Access Denied"
+           PERFORM VERIFY-PIN-FOR-ACCOUNT.
+
+           CLOSE CUSTOMER-PIN-MASTER.
+
+           GOBACK.
+
+       CHECK-REVERSED-ENTRY.
+           CALL "DGTREV" USING ACCOUNT-NUMBER 10 WS-REVERSED-ACCOUNT
+
+           IF WS-REVERSED-ACCOUNT NOT = ACCOUNT-NUMBER
+               MOVE WS-REVERSED-ACCOUNT TO CPM-ACCOUNT-NUMBER
+               READ CUSTOMER-PIN-MASTER
+                   INVALID KEY
+                       CONTINUE
+               END-READ
+               IF WS-CUSTPIN-STATUS = "00"
+                   DISPLAY "WARNING: " ACCOUNT-NUMBER
+                       " READS AS A VALID ACCOUNT (" WS-REVERSED-ACCOUNT
+                       ") WHEN REVERSED - CHECK FOR A TRANSPOSED ENTRY"
+               END-IF
            END-IF.
 
-           STOP RUN.
+       VERIFY-PIN-FOR-ACCOUNT.
+           IF WS-CUSTPIN-STATUS = "00"
+               IF CPM-ACCOUNT-LOCKED
+                   DISPLAY "Account is locked - see supervisor"
+               ELSE
+                   DISPLAY "ENTER PIN: "
+                   ACCEPT ENTERED-PIN
+
+                   IF ENTERED-PIN = CPM-STORED-PIN
+                       MOVE 0 TO CPM-FAILED-ATTEMPTS
+                       SET CPM-ACCOUNT-OPEN TO TRUE
+                       REWRITE CUSTOMER-PIN-RECORD
+                       CALL "FILERR" USING "CUSTPIN" WS-CUSTPIN-STATUS
+                           WS-ABEND-FLAG
+                       IF WS-ABEND
+                           STOP RUN
+                       END-IF
+                       DISPLAY "Access Granted"
+                   ELSE
+                       ADD 1 TO CPM-FAILED-ATTEMPTS
+                       IF CPM-FAILED-ATTEMPTS >= 3
+                           SET CPM-ACCOUNT-LOCKED TO TRUE
+                           DISPLAY "Access Denied - account now locked"
+                       ELSE
+                           DISPLAY "Access Denied"
+                       END-IF
+                       REWRITE CUSTOMER-PIN-RECORD
+                       CALL "FILERR" USING "CUSTPIN" WS-CUSTPIN-STATUS
+                           WS-ABEND-FLAG
+                       IF WS-ABEND
+                           STOP RUN
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
