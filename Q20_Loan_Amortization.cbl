@@ -0,0 +1,73 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOANAMORT.
+
+      *****************************************************
+      * Month-by-month installment-loan amortization         *
+      * schedule, companion to SIMPLEINT/COMPOUNDINT since      *
+      * neither flat simple interest nor compound interest       *
+      * alone matches how installment loans are actually priced.  *
+      *****************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 PRINCIPAL            PIC 9(9).
+       01 ANNUAL-RATE          PIC 9(2)V9(2).
+       01 TENURE-YEARS         PIC 9(2).
+       01 WS-MONTHLY-RATE      PIC V9(9).
+       01 WS-TENURE-MONTHS     PIC 9(4).
+       01 WS-COMPOUND-FACTOR   PIC 9(4)V9(9).
+       01 MONTHLY-EMI          PIC 9(9)V99.
+       01 WS-OUTSTANDING-BAL   PIC 9(9)V99.
+       01 WS-INTEREST-PORTION  PIC 9(9)V99.
+       01 WS-PRINCIPAL-PORTION PIC 9(9)V99.
+       01 M                    PIC 9(4).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY "ENTER LOAN PRINCIPAL: ".
+           ACCEPT PRINCIPAL.
+
+           DISPLAY "ENTER ANNUAL RATE OF INTEREST: ".
+           ACCEPT ANNUAL-RATE.
+
+           DISPLAY "ENTER LOAN TENURE (YEARS): ".
+           ACCEPT TENURE-YEARS.
+
+           COMPUTE WS-MONTHLY-RATE = ANNUAL-RATE / 1200
+           COMPUTE WS-TENURE-MONTHS = TENURE-YEARS * 12
+
+      * A 0% PROMOTIONAL RATE MAKES WS-COMPOUND-FACTOR EXACTLY 1,
+      * WHICH WOULD DIVIDE BY ZERO IN THE USUAL EMI FORMULA BELOW -
+      * A 0% LOAN JUST SPLITS THE PRINCIPAL EVENLY OVER THE TENURE
+      * INSTEAD, WITH NO INTEREST PORTION IN ANY MONTH.
+           IF ANNUAL-RATE = 0
+               COMPUTE MONTHLY-EMI ROUNDED =
+                   PRINCIPAL / WS-TENURE-MONTHS
+           ELSE
+               COMPUTE WS-COMPOUND-FACTOR =
+                   (1 + WS-MONTHLY-RATE) ** WS-TENURE-MONTHS
+
+               COMPUTE MONTHLY-EMI ROUNDED =
+                   PRINCIPAL * WS-MONTHLY-RATE * WS-COMPOUND-FACTOR
+                   / (WS-COMPOUND-FACTOR - 1)
+           END-IF
+
+           DISPLAY "MONTHLY EMI = " MONTHLY-EMI.
+           DISPLAY "AMORTIZATION SCHEDULE:".
+
+           MOVE PRINCIPAL TO WS-OUTSTANDING-BAL
+
+           PERFORM VARYING M FROM 1 BY 1 UNTIL M > WS-TENURE-MONTHS
+               COMPUTE WS-INTEREST-PORTION ROUNDED =
+                   WS-OUTSTANDING-BAL * WS-MONTHLY-RATE
+               COMPUTE WS-PRINCIPAL-PORTION =
+                   MONTHLY-EMI - WS-INTEREST-PORTION
+               COMPUTE WS-OUTSTANDING-BAL =
+                   WS-OUTSTANDING-BAL - WS-PRINCIPAL-PORTION
+
+               DISPLAY "  MONTH " M
+                   " PRINCIPAL " WS-PRINCIPAL-PORTION
+                   " INTEREST " WS-INTEREST-PORTION
+                   " BALANCE " WS-OUTSTANDING-BAL
+           END-PERFORM.
+
+           STOP RUN.
