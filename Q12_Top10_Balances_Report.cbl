@@ -0,0 +1,107 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TOP10BAL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMAST.DAT"
+               ORGANIZATION INDEXED
+               ACCESS MODE SEQUENTIAL
+               RECORD KEY ACM-ACCOUNT-NUMBER
+               ALTERNATE RECORD KEY ACM-CUSTOMER-ID
+                   WITH DUPLICATES
+               FILE STATUS WS-ACCTMAST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER.
+       COPY "ACCTMAST.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-ACCTMAST-STATUS  PIC XX.
+       01 WS-EOF-FLAG         PIC X      VALUE "N".
+          88 END-OF-ACCOUNTS  VALUE "Y".
+       01 ARR.
+          05 A                     OCCURS 1000 TIMES.
+             10 A-ACCOUNT-NUMBER   PIC 9(10).
+             10 A-BALANCE          PIC 9(9)V99.
+             10 A-BRANCH           PIC X(4).
+       01 I                  PIC 9(4).
+       01 J                  PIC 9(4).
+       01 ACCOUNT-COUNT      PIC 9(4)   VALUE 0.
+       01 TEMP-ENTRY.
+          05 TEMP-ACCOUNT-NUMBER   PIC 9(10).
+          05 TEMP-BALANCE          PIC 9(9)V99.
+          05 TEMP-BRANCH           PIC X(4).
+       01 REPORT-LIMIT       PIC 9(4)   VALUE 10.
+       01 WS-MASKED-ACCOUNT  PIC X(10).
+       01 WS-ABEND-FLAG      PIC X.
+          88 WS-ABEND        VALUE "Y".
+       01 WS-TABLE-FULL-FLAG PIC X      VALUE "N".
+          88 WS-TABLE-FULL   VALUE "Y".
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN INPUT ACCOUNT-MASTER
+           CALL "FILERR" USING "ACCTMAST" WS-ACCTMAST-STATUS
+               WS-ABEND-FLAG
+           IF WS-ABEND
+               STOP RUN
+           END-IF
+
+           PERFORM READ-ACCOUNT-RECORD
+           PERFORM UNTIL END-OF-ACCOUNTS
+               IF ACCOUNT-COUNT >= 1000
+                   IF NOT WS-TABLE-FULL
+                       SET WS-TABLE-FULL TO TRUE
+                       DISPLAY "WARNING: OVER 1000 ACCOUNTS ON FILE - "
+                           "TOP-10 SCAN LIMITED TO FIRST 1000"
+                   END-IF
+               ELSE
+                   ADD 1 TO ACCOUNT-COUNT
+                   MOVE ACM-ACCOUNT-NUMBER
+                       TO A-ACCOUNT-NUMBER(ACCOUNT-COUNT)
+                   MOVE ACM-BALANCE TO A-BALANCE(ACCOUNT-COUNT)
+                   MOVE ACM-BRANCH  TO A-BRANCH(ACCOUNT-COUNT)
+               END-IF
+               PERFORM READ-ACCOUNT-RECORD
+           END-PERFORM
+
+           CLOSE ACCOUNT-MASTER
+
+           IF ACCOUNT-COUNT < REPORT-LIMIT
+               MOVE ACCOUNT-COUNT TO REPORT-LIMIT
+           END-IF
+
+           PERFORM SORT-BY-BALANCE-DESCENDING
+           PERFORM PRINT-TOP-BALANCES
+
+           STOP RUN.
+
+       READ-ACCOUNT-RECORD.
+           READ ACCOUNT-MASTER
+               AT END SET END-OF-ACCOUNTS TO TRUE
+           END-READ.
+
+       SORT-BY-BALANCE-DESCENDING.
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I > ACCOUNT-COUNT - 1
+               PERFORM VARYING J FROM 1 BY 1
+                       UNTIL J > ACCOUNT-COUNT - I
+                   IF A-BALANCE(J) < A-BALANCE(J + 1)
+                       MOVE A(J)     TO TEMP-ENTRY
+                       MOVE A(J + 1) TO A(J)
+                       MOVE TEMP-ENTRY TO A(J + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       PRINT-TOP-BALANCES.
+           DISPLAY "TOP " REPORT-LIMIT " BALANCES:"
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > REPORT-LIMIT
+               CALL "ACCTMASK" USING A-ACCOUNT-NUMBER(I)
+                   WS-MASKED-ACCOUNT
+               DISPLAY "ACCOUNT " WS-MASKED-ACCOUNT
+                   " BRANCH " A-BRANCH(I)
+                   " BALANCE " A-BALANCE(I)
+           END-PERFORM.
