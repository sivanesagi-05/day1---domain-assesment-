@@ -3,15 +3,15 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 NUM   PIC 9(4).
+       01 NUM          PIC 9(6).
+       01 UPPER-LIMIT  PIC 9(6)  VALUE 1000.
+       01 LCM-2-3-17   PIC 9(6)  VALUE 102.
 
        PROCEDURE DIVISION.
            DISPLAY "Numbers divisible by 2, 3 and 17 (1 to 1000):".
 
-           PERFORM VARYING NUM FROM 1 BY 1 UNTIL NUM > 1000
-               IF NUM / 2 * 2 = NUM
-                  AND NUM / 3 * 3 = NUM
-                  AND NUM / 17 * 17 = NUM
+           PERFORM VARYING NUM FROM 1 BY 1 UNTIL NUM > UPPER-LIMIT
+               IF NUM / LCM-2-3-17 * LCM-2-3-17 = NUM
                    DISPLAY NUM
                END-IF
            END-PERFORM.
