@@ -0,0 +1,80 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CNTRRESET.
+
+      *****************************************************
+      * Month-end/year-end batch run - walks the full        *
+      * account master and zeroes the YTD/MTD transaction     *
+      * counters DEPOSIT, WITHDRAWAL and DEPAPPR maintain on    *
+      * every posting. MTD is cleared every run; YTD only        *
+      * clears when the operator confirms this is the year-end    *
+      * run, same PROCEED(Y/N) confirmation style TESTDATGEN       *
+      * uses before it does anything destructive.                   *
+      *****************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMAST.DAT"
+               ORGANIZATION INDEXED
+               ACCESS MODE SEQUENTIAL
+               RECORD KEY ACM-ACCOUNT-NUMBER
+               ALTERNATE RECORD KEY ACM-CUSTOMER-ID
+                   WITH DUPLICATES
+               FILE STATUS WS-ACCTMAST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER.
+       COPY "ACCTMAST.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-ACCTMAST-STATUS  PIC XX.
+       01 WS-EOF-FLAG         PIC X      VALUE "N".
+          88 END-OF-ACCOUNTS  VALUE "Y".
+       01 WS-ABEND-FLAG       PIC X.
+          88 WS-ABEND         VALUE "Y".
+       01 WS-RESET-COUNT      PIC 9(7)   VALUE 0.
+       01 WS-YEAR-END-FLAG    PIC X.
+          88 WS-YEAR-END-RESET VALUE "Y".
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY "IS THIS THE YEAR-END RESET RUN (Y/N): ".
+           ACCEPT WS-YEAR-END-FLAG.
+
+           OPEN I-O ACCOUNT-MASTER
+           CALL "FILERR" USING "ACCTMAST" WS-ACCTMAST-STATUS
+               WS-ABEND-FLAG
+           IF WS-ABEND
+               STOP RUN
+           END-IF
+
+           PERFORM READ-ACCOUNT-RECORD
+           PERFORM UNTIL END-OF-ACCOUNTS
+               PERFORM RESET-ONE-ACCOUNT
+               PERFORM READ-ACCOUNT-RECORD
+           END-PERFORM
+
+           DISPLAY "COUNTER RESET COMPLETE - "
+               WS-RESET-COUNT " ACCOUNT(S) RESET"
+
+           CLOSE ACCOUNT-MASTER
+
+           STOP RUN.
+
+       READ-ACCOUNT-RECORD.
+           READ ACCOUNT-MASTER NEXT RECORD
+               AT END SET END-OF-ACCOUNTS TO TRUE
+           END-READ.
+
+       RESET-ONE-ACCOUNT.
+           MOVE 0 TO ACM-MTD-TXN-COUNT
+           IF WS-YEAR-END-RESET
+               MOVE 0 TO ACM-YTD-TXN-COUNT
+           END-IF
+           REWRITE ACCOUNT-RECORD
+           CALL "FILERR" USING "ACCTMAST" WS-ACCTMAST-STATUS
+               WS-ABEND-FLAG
+           IF WS-ABEND
+               STOP RUN
+           END-IF
+           ADD 1 TO WS-RESET-COUNT.
