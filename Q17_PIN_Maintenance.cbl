@@ -0,0 +1,105 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PINMAINT.
+
+      *****************************************************
+      * Supervisor transaction to reset a customer's stored *
+      * PIN and clear any lockout, since PINVERIFY can only  *
+      * compare - it has no way to change CPM-STORED-PIN.     *
+      *****************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-PIN-MASTER ASSIGN TO "CUSTPIN.DAT"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY CPM-ACCOUNT-NUMBER
+               FILE STATUS WS-CUSTPIN-STATUS.
+
+           SELECT PIN-CHANGE-AUDIT-LOG ASSIGN TO "PINAUDIT.DAT"
+               ORGANIZATION SEQUENTIAL
+               FILE STATUS WS-PINAUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-PIN-MASTER.
+       COPY "CUSTPIN.cpy".
+
+       FD  PIN-CHANGE-AUDIT-LOG.
+       COPY "PINAUDIT.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-CUSTPIN-STATUS      PIC XX.
+       01 WS-PINAUDIT-STATUS     PIC XX.
+       01 WS-ABEND-FLAG          PIC X.
+          88 WS-ABEND            VALUE "Y".
+       01 ACCOUNT-NUMBER         PIC 9(10).
+       01 NEW-PIN                PIC 9(4).
+       01 WS-OLD-PIN             PIC 9(4).
+       01 WS-TIMESTAMP.
+          05 WS-TS-DATE          PIC 9(8).
+          05 WS-TS-TIME          PIC 9(8).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM OPEN-ALL-FILES
+
+           DISPLAY "ENTER ACCOUNT NUMBER: ".
+           ACCEPT ACCOUNT-NUMBER.
+
+           DISPLAY "ENTER NEW PIN: ".
+           ACCEPT NEW-PIN.
+
+           MOVE ACCOUNT-NUMBER TO CPM-ACCOUNT-NUMBER
+           READ CUSTOMER-PIN-MASTER
+               INVALID KEY
+                   DISPLAY "Account not found"
+               NOT INVALID KEY
+                   PERFORM RESET-PIN-FOR-ACCOUNT
+           END-READ
+
+           CLOSE CUSTOMER-PIN-MASTER
+           CLOSE PIN-CHANGE-AUDIT-LOG
+
+           STOP RUN.
+
+       OPEN-ALL-FILES.
+           OPEN I-O CUSTOMER-PIN-MASTER
+           CALL "FILERR" USING "CUSTPIN" WS-CUSTPIN-STATUS
+               WS-ABEND-FLAG
+           IF WS-ABEND
+               STOP RUN
+           END-IF
+
+           OPEN EXTEND PIN-CHANGE-AUDIT-LOG
+           CALL "FILERR" USING "PINAUDIT" WS-PINAUDIT-STATUS
+               WS-ABEND-FLAG
+           IF WS-ABEND
+               STOP RUN
+           END-IF.
+
+       RESET-PIN-FOR-ACCOUNT.
+           MOVE CPM-STORED-PIN TO WS-OLD-PIN
+           MOVE NEW-PIN        TO CPM-STORED-PIN
+           MOVE 0              TO CPM-FAILED-ATTEMPTS
+           SET CPM-ACCOUNT-OPEN TO TRUE
+           REWRITE CUSTOMER-PIN-RECORD
+           CALL "FILERR" USING "CUSTPIN" WS-CUSTPIN-STATUS
+               WS-ABEND-FLAG
+           IF WS-ABEND
+               STOP RUN
+           END-IF
+
+           PERFORM WRITE-PIN-AUDIT-LOG
+
+           DISPLAY "PIN reset complete for account " ACCOUNT-NUMBER.
+
+       WRITE-PIN-AUDIT-LOG.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+
+           MOVE ACCOUNT-NUMBER TO PCA-ACCOUNT-NUMBER
+           MOVE WS-OLD-PIN     TO PCA-OLD-PIN
+           MOVE NEW-PIN        TO PCA-NEW-PIN
+           MOVE WS-TS-DATE     TO PCA-TIMESTAMP(1:8)
+           MOVE WS-TS-TIME     TO PCA-TIMESTAMP(9:8)
+
+           WRITE PIN-CHANGE-AUDIT-RECORD.
