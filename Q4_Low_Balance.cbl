@@ -1,19 +1,60 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LOWBALANCE.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MIN-BAL-PARAMETER ASSIGN TO "MINBALPM.DAT"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY MBP-ACCOUNT-TYPE
+               FILE STATUS WS-MINBALPM-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  MIN-BAL-PARAMETER.
+       COPY "MINBALPM.cpy".
+
        WORKING-STORAGE SECTION.
-       01 BALANCE        PIC 9(5).
-       01 MIN-BAL        PIC 9(4) VALUE 1000.
+       01 WS-MINBALPM-STATUS   PIC XX.
+       01 WS-ABEND-FLAG        PIC X.
+          88 WS-ABEND          VALUE "Y".
+       01 BALANCE              PIC 9(5).
+       01 ACCOUNT-TYPE         PIC X(2).
+       01 MIN-BAL               PIC 9(9)V99 VALUE 1000.
 
        PROCEDURE DIVISION.
+       MAIN-LOGIC.
            DISPLAY "ENTER ACCOUNT BALANCE: ".
            ACCEPT BALANCE.
 
+           DISPLAY "ENTER ACCOUNT TYPE (SB/CA/SC): ".
+           ACCEPT ACCOUNT-TYPE.
+
+           PERFORM LOOKUP-MIN-BAL.
+
            IF BALANCE < MIN-BAL
                DISPLAY "Warning: Low balance"
            ELSE
                DISPLAY "Balance sufficient"
            END-IF.
 
-           STOP RUN.
+           GOBACK.
+
+       LOOKUP-MIN-BAL.
+           OPEN INPUT MIN-BAL-PARAMETER
+           CALL "FILERR" USING "MINBALPM" WS-MINBALPM-STATUS
+               WS-ABEND-FLAG
+           IF WS-ABEND
+               STOP RUN
+           END-IF
+           MOVE ACCOUNT-TYPE TO MBP-ACCOUNT-TYPE
+           READ MIN-BAL-PARAMETER
+               INVALID KEY
+                   DISPLAY "No policy on file for this account type - "
+                       "using default minimum balance"
+           END-READ
+           IF WS-MINBALPM-STATUS = "00"
+               MOVE MBP-MIN-BAL TO MIN-BAL
+           END-IF
+           CLOSE MIN-BAL-PARAMETER.
