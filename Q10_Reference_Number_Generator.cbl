@@ -0,0 +1,123 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REFGEN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LAST-REF-FILE ASSIGN TO "REFGENLST.DAT"
+               ORGANIZATION SEQUENTIAL
+               FILE STATUS WS-LASTREF-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LAST-REF-FILE.
+       01 LAST-REF-RECORD.
+          05 LRF-LAST-REF-NUMBER   PIC 9(6).
+
+       WORKING-STORAGE SECTION.
+       01 WS-LASTREF-STATUS  PIC XX.
+       01 NUM                PIC 9(6).
+       01 I                  PIC 9(6).
+       01 QUOT                PIC 9(6).
+       01 DIV-COUNT          PIC 9(3).
+       01 REM                PIC 9(6).
+       01 WS-FOUND-FLAG      PIC X      VALUE "N".
+          88 PRIME-FOUND     VALUE "Y".
+       01 WS-ABEND-FLAG      PIC X      VALUE "N".
+          88 WS-ABEND        VALUE "Y".
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM READ-LAST-REF-NUMBER
+
+           ADD 1 TO NUM
+               ON SIZE ERROR
+                   PERFORM RANGE-EXHAUSTED
+           END-ADD
+           PERFORM UNTIL PRIME-FOUND OR WS-ABEND
+               PERFORM TEST-FOR-PRIME
+               IF NOT PRIME-FOUND
+                   ADD 1 TO NUM
+                       ON SIZE ERROR
+                           PERFORM RANGE-EXHAUSTED
+                   END-ADD
+               END-IF
+           END-PERFORM
+
+           IF WS-ABEND
+               STOP RUN
+           END-IF
+
+           DISPLAY "NEW TRANSACTION REFERENCE NUMBER = " NUM
+
+           PERFORM WRITE-LAST-REF-NUMBER
+
+           STOP RUN.
+
+       READ-LAST-REF-NUMBER.
+           MOVE 0 TO NUM
+           OPEN INPUT LAST-REF-FILE
+           EVALUATE WS-LASTREF-STATUS
+               WHEN "00"
+                   READ LAST-REF-FILE
+                       AT END CONTINUE
+                   END-READ
+                   IF WS-LASTREF-STATUS = "00"
+                       MOVE LRF-LAST-REF-NUMBER TO NUM
+                   END-IF
+                   CLOSE LAST-REF-FILE
+               WHEN "35"
+                   CONTINUE
+               WHEN OTHER
+                   CALL "FILERR" USING "REFGENLST" WS-LASTREF-STATUS
+                       WS-ABEND-FLAG
+                   IF WS-ABEND
+                       STOP RUN
+                   END-IF
+           END-EVALUATE.
+
+      * Sqrt-bounded, even-skip trial division - same technique
+      * PRIME200 uses: check divisibility by 2, then only odd
+      * divisors up to the square root of NUM, instead of every
+      * divisor up to NUM itself.
+       TEST-FOR-PRIME.
+           MOVE 0 TO DIV-COUNT
+           IF NUM < 2
+               ADD 1 TO DIV-COUNT
+           ELSE
+               IF NUM > 2
+                   DIVIDE NUM BY 2 GIVING QUOT REMAINDER REM
+                   IF REM = 0
+                       ADD 1 TO DIV-COUNT
+                   END-IF
+               END-IF
+               IF DIV-COUNT = 0
+                   MOVE 3 TO I
+                   PERFORM UNTIL (I * I > NUM) OR (DIV-COUNT > 0)
+                       DIVIDE NUM BY I GIVING QUOT REMAINDER REM
+                       IF REM = 0
+                           ADD 1 TO DIV-COUNT
+                       END-IF
+                       ADD 2 TO I
+                   END-PERFORM
+               END-IF
+           END-IF
+           IF DIV-COUNT = 0
+               SET PRIME-FOUND TO TRUE
+           END-IF.
+
+       RANGE-EXHAUSTED.
+           DISPLAY "NO PRIME REFERENCE NUMBER AVAILABLE - "
+               "6-DIGIT RANGE EXHAUSTED"
+           SET WS-ABEND TO TRUE.
+
+       WRITE-LAST-REF-NUMBER.
+           MOVE NUM TO LRF-LAST-REF-NUMBER
+           OPEN OUTPUT LAST-REF-FILE
+           CALL "FILERR" USING "REFGENLST" WS-LASTREF-STATUS
+               WS-ABEND-FLAG
+           IF WS-ABEND
+               STOP RUN
+           END-IF
+           WRITE LAST-REF-RECORD
+           CLOSE LAST-REF-FILE.
