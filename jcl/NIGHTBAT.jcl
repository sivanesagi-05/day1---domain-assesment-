@@ -0,0 +1,87 @@
+//NIGHTBAT JOB (ACCTG),'EOD ACCT MAINT',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* NIGHTLY ACCOUNT-MAINTENANCE BATCH SCHEDULE
+//* RUNS THE MINIMUM-BALANCE EXCEPTION CHECK, THE DEPOSIT
+//* SCRUB/VALIDATION PASS, THE DEPOSIT POSTING RUN, AND THE
+//* TOP-10-BALANCES REPORT IN SEQUENCE AGAINST THE ACCOUNT MASTER.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=EXCEPTRPT
+//STEPLIB  DD DSN=PROD.BANKAPP.LOADLIB,DISP=SHR
+//ACCTMAST DD DSN=PROD.BANKAPP.ACCTMAST,DISP=SHR
+//MINBALPM DD DSN=PROD.BANKAPP.MINBALPM,DISP=SHR
+//EXCPRPT  DD DSN=PROD.BANKAPP.EXCPRPT,DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP015  EXEC PGM=DEPSCRUB,COND=(4,LT,STEP010)
+//STEPLIB  DD DSN=PROD.BANKAPP.LOADLIB,DISP=SHR
+//DLYDEPST DD DSN=PROD.BANKAPP.DLYDEPST,DISP=SHR
+//DLYDEPGD DD DSN=PROD.BANKAPP.DLYDEPGD,DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(5,5)),UNIT=SYSDA
+//DLYDEPBR DD DSN=PROD.BANKAPP.DLYDEPBR,DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=DEPOSIT,COND=(4,LT,STEP015)
+//STEPLIB  DD DSN=PROD.BANKAPP.LOADLIB,DISP=SHR
+//DLYDEPGD DD DSN=PROD.BANKAPP.DLYDEPGD,DISP=SHR
+//ACCTMAST DD DSN=PROD.BANKAPP.ACCTMAST,DISP=SHR
+//DEPPOST  DD DSN=PROD.BANKAPP.DEPPOST,DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(5,5)),UNIT=SYSDA
+//DEPAUDIT DD DSN=PROD.BANKAPP.DEPAUDIT,DISP=MOD
+//DEPREJCT DD DSN=PROD.BANKAPP.DEPREJCT,DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(5,5)),UNIT=SYSDA
+//DEPRSTRT DD DSN=PROD.BANKAPP.DEPRSTRT,DISP=OLD
+//DEPPEND  DD DSN=PROD.BANKAPP.DEPPEND,DISP=OLD
+//DENOMCNT DD DSN=PROD.BANKAPP.DENOMCNT,DISP=SHR
+//SUSPINV  DD DSN=PROD.BANKAPP.SUSPINV,DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(5,5)),UNIT=SYSDA
+//AUDTRAIL DD DSN=PROD.BANKAPP.AUDTRAIL,DISP=MOD
+//SYSIN    DD *
+0050
+/*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=TOP10BAL,COND=(4,LT,STEP020)
+//STEPLIB  DD DSN=PROD.BANKAPP.LOADLIB,DISP=SHR
+//ACCTMAST DD DSN=PROD.BANKAPP.ACCTMAST,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=EODBAL,COND=(4,LT,STEP020)
+//STEPLIB  DD DSN=PROD.BANKAPP.LOADLIB,DISP=SHR
+//DEPPOST  DD DSN=PROD.BANKAPP.DEPPOST,DISP=SHR
+//SYSIN    DD DSN=PROD.BANKAPP.GLTOTAL,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//* DLYWTHDR IS NOT CATALOGED ON A DAY WITH NO WITHDRAWALS. THE
+//* LISTCAT BELOW CHECKS FOR IT BEFORE STEP045 ALLOCATES IT, SO A
+//* BARE DISP=SHR ON A MISSING DATASET DOESN'T FAIL ALLOCATION
+//* AHEAD OF DAILYHILO'S OWN "FILE NOT FOUND" HANDLING.
+//STEP044  EXEC PGM=IDCAMS,COND=(4,LT,STEP020)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  LISTCAT ENTRIES(PROD.BANKAPP.DLYWTHDR)
+/*
+//*
+//STEP045  EXEC PGM=DAILYHILO,COND=(4,LT,STEP020)
+//STEPLIB  DD DSN=PROD.BANKAPP.LOADLIB,DISP=SHR
+//DLYDEPGD DD DSN=PROD.BANKAPP.DLYDEPGD,DISP=SHR
+// IF (STEP044.RC = 0) THEN
+//DLYWTHDR DD DSN=PROD.BANKAPP.DLYWTHDR,DISP=SHR
+// ELSE
+//* NO DLYWTHDR DD - DAILYHILO'S SCAN-WITHDRAWALS SEES FILE
+//* STATUS 35 AND TREATS IT AS "NO WITHDRAWALS TODAY"
+// ENDIF
+//STMTEXT  DD DSN=PROD.BANKAPP.STMTEXT,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP050  EXEC PGM=MGMTDASH,COND=(4,LT,STEP040)
+//STEPLIB  DD DSN=PROD.BANKAPP.LOADLIB,DISP=SHR
+//EXCPRPT  DD DSN=PROD.BANKAPP.EXCPRPT,DISP=SHR
+//DEPPOST  DD DSN=PROD.BANKAPP.DEPPOST,DISP=SHR
+//SUSPINV  DD DSN=PROD.BANKAPP.SUSPINV,DISP=SHR
+//DASHRPT  DD DSN=PROD.BANKAPP.DASHRPT,DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSIN    DD DSN=PROD.BANKAPP.GLTOTAL,DISP=SHR
+//SYSOUT   DD SYSOUT=*
