@@ -0,0 +1,91 @@
+//RISKPTA  JOB (ACCTG),'RISK TIER PARTITION A',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* RISK-TIER CLASSIFICATION RUN, SPLIT INTO THREE BRANCH-RANGE
+//* PARTITIONS SO THEY CAN BE SUBMITTED CONCURRENTLY ON SEPARATE
+//* INITIATORS INSTEAD OF ONE LONG RUN AGAINST THE WHOLE ACCOUNT
+//* MASTER. RISKTIER NOW STARTS EACH PARTITION ON THE ACM-BRANCH
+//* ALTERNATE KEY AT ITS OWN LOW-BRANCH VALUE AND STOPS AT ITS OWN
+//* HIGH-BRANCH VALUE, SO EACH JOB ACTUALLY READS ONLY ITS OWN
+//* RANGE OF ACCTMAST INSTEAD OF SCANNING THE WHOLE FILE THREE
+//* TIMES OVER. RUN AFTER NIGHTBAT'S STEP020 (DEPOSIT).
+//*
+//* ACCTMAST ITSELF IS STILL DECLARED DISP=SHR ACROSS ALL THREE
+//* PARTITIONS, WHICH GIVES NO MVS-ENFORCED SERIALIZATION FOR THE
+//* I-O/REWRITE ACCESS RISKTIER PERFORMS - UNLIKE AUDTRAIL BELOW,
+//* WHICH IS SEQUENTIAL AND SAFE TO SHARE UNDER DISP=MOD BECAUSE
+//* MVS ENQUEUES A DATA SET OPENED FOR EXTEND. RUNNING THREE JOB
+//* STEPS THAT OPEN THE SAME KSDS I-O CONCURRENTLY UNDER PLAIN
+//* DISP=SHR IS ONLY SAFE WHEN THE PARTITIONS' BRANCH RANGES NEVER
+//* OVERLAP (SO NO TWO PARTITIONS EVER REWRITE THE SAME RECORD) AND
+//* THE SITE'S VSAM SHARE OPTIONS FOR ACCTMAST ALLOW MULTIPLE
+//* CONCURRENT WRITERS (SHAREOPTIONS(4,3) OR VSAM RECORD-LEVEL
+//* SHARING) - PLAIN DISP=SHR ON ITS OWN DOES NOT SERIALIZE INDEX
+//* STRUCTURE UPDATES (CI/CA SPLITS) BETWEEN THE THREE PARTITIONS.
+//* CONFIRM ACCTMAST'S SHAREOPTIONS/RLS SETUP BEFORE RUNNING THESE
+//* THREE JOBS CONCURRENTLY IN PRODUCTION; RUN THEM ONE AFTER
+//* ANOTHER INSTEAD IF THAT CANNOT BE CONFIRMED.
+//*
+//* RISKTIER'S ACM-BRANCH ALTERNATE KEY IS ONLY A COBOL-LEVEL
+//* DECLARATION - THE ALTERNATE INDEX STILL HAS TO BE DEFINED AND
+//* BUILT ON THE ACTUAL VSAM CLUSTER BEFORE ANY START/READ AGAINST
+//* IT WILL WORK. STEP005/STEP007 BELOW PROVISION IT. THEY ONLY
+//* NEED TO RUN ONCE - THE AIX'S UPGRADE ATTRIBUTE KEEPS IT IN SYNC
+//* AUTOMATICALLY AS RISKTIER REWRITES ACCTMAST FROM THEN ON - BUT
+//* ARE LEFT IN FRONT OF EVERY RUN AND MADE HARMLESS TO REPEAT
+//* (SET MAXCC=0 AFTER EACH) SO RESUBMITTING RISKPTA NEVER ABENDS
+//* ON "ALREADY DEFINED".
+//*--------------------------------------------------------------
+//STEP005  EXEC PGM=IDCAMS
+//STEPLIB  DD DSN=PROD.BANKAPP.LOADLIB,DISP=SHR
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE AIX             -
+     (NAME(PROD.BANKAPP.ACCTMAST.BRANCH)     -
+      RELATE(PROD.BANKAPP.ACCTMAST)          -
+      KEYS(4 31)                             -
+      UPGRADE                                -
+      NONUNIQUEKEY                           -
+      RECORDSIZE(14 28)                      -
+      TRACKS(5 5)                            -
+      VOLUMES(SYSDA))
+  DEFINE PATH            -
+     (NAME(PROD.BANKAPP.ACCTMAST.BRANCH.PATH) -
+      PATHENTRY(PROD.BANKAPP.ACCTMAST.BRANCH))
+  SET MAXCC = 0
+/*
+//*
+//STEP007  EXEC PGM=IDCAMS,COND=(0,NE,STEP005)
+//STEPLIB  DD DSN=PROD.BANKAPP.LOADLIB,DISP=SHR
+//SYSPRINT DD SYSOUT=*
+//INDD1    DD DSN=PROD.BANKAPP.ACCTMAST,DISP=SHR
+//OUTDD1   DD DSN=PROD.BANKAPP.ACCTMAST.BRANCH,DISP=SHR
+//SYSIN    DD *
+  BLDINDEX INFILE(INDD1) OUTFILE(OUTDD1)
+  SET MAXCC = 0
+/*
+//*
+//STEP010  EXEC PGM=RISKTIER,COND=(0,NE,STEP007)
+//STEPLIB  DD DSN=PROD.BANKAPP.LOADLIB,DISP=SHR
+//ACCTMAST DD DSN=PROD.BANKAPP.ACCTMAST,DISP=SHR
+//AUDTRAIL DD DSN=PROD.BANKAPP.AUDTRAIL,DISP=MOD
+//SYSIN    DD DSN=PROD.BANKAPP.RISKPTA,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//RISKPTB  JOB (ACCTG),'RISK TIER PARTITION B',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//STEP010  EXEC PGM=RISKTIER
+//STEPLIB  DD DSN=PROD.BANKAPP.LOADLIB,DISP=SHR
+//ACCTMAST DD DSN=PROD.BANKAPP.ACCTMAST,DISP=SHR
+//AUDTRAIL DD DSN=PROD.BANKAPP.AUDTRAIL,DISP=MOD
+//SYSIN    DD DSN=PROD.BANKAPP.RISKPTB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//RISKPTC  JOB (ACCTG),'RISK TIER PARTITION C',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//STEP010  EXEC PGM=RISKTIER
+//STEPLIB  DD DSN=PROD.BANKAPP.LOADLIB,DISP=SHR
+//ACCTMAST DD DSN=PROD.BANKAPP.ACCTMAST,DISP=SHR
+//AUDTRAIL DD DSN=PROD.BANKAPP.AUDTRAIL,DISP=MOD
+//SYSIN    DD DSN=PROD.BANKAPP.RISKPTC,DISP=SHR
+//SYSOUT   DD SYSOUT=*
