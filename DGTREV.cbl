@@ -0,0 +1,34 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DGTREV.
+
+      *****************************************************
+      * Generalizes REVERSE5's digit-reversal logic to any  *
+      * field length 1-10, driven by LS-DIGIT-LENGTH, so      *
+      * callers such as ACCTMASK are not limited to exactly    *
+      * 5-digit values.                                        *
+      *****************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 TEMP       PIC 9(10).
+       01 REM        PIC 9.
+       01 I          PIC 9(2).
+
+       LINKAGE SECTION.
+       01 LS-NUMBER        PIC 9(10).
+       01 LS-DIGIT-LENGTH  PIC 9(2).
+       01 LS-REVERSED      PIC 9(10).
+
+       PROCEDURE DIVISION USING LS-NUMBER LS-DIGIT-LENGTH
+                                LS-REVERSED.
+       MAIN-LOGIC.
+           MOVE LS-NUMBER TO TEMP
+           MOVE 0 TO LS-REVERSED
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > LS-DIGIT-LENGTH
+               DIVIDE TEMP BY 10
+                   GIVING TEMP
+                   REMAINDER REM
+               COMPUTE LS-REVERSED = (LS-REVERSED * 10) + REM
+           END-PERFORM
+
+           GOBACK.
