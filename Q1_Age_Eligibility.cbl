@@ -1,19 +1,87 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. AGEELIGIBILITY.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST.DAT"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY CUM-CUSTOMER-ID
+               FILE STATUS WS-CUSTMAST-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER.
+       COPY "CUSTMAST.cpy".
+
        WORKING-STORAGE SECTION.
-       01 AGE        PIC 99.
-       01 MIN-AGE    PIC 99 VALUE 18.
+       01 WS-CUSTMAST-STATUS  PIC XX.
+       01 WS-ABEND-FLAG       PIC X.
+          88 WS-ABEND         VALUE "Y".
+       01 CUSTOMER-ID         PIC 9(8).
+       01 AGE                 PIC 99.
+       01 MIN-AGE             PIC 99 VALUE 18.
+       01 WS-TIMESTAMP.
+          05 WS-TS-DATE.
+             10 WS-TS-YYYY    PIC 9(4).
+             10 WS-TS-MM      PIC 9(2).
+             10 WS-TS-DD      PIC 9(2).
+          05 WS-TS-TIME       PIC 9(8).
 
        PROCEDURE DIVISION.
-           DISPLAY "ENTER AGE: ".
-           ACCEPT AGE.
+       MAIN-LOGIC.
+           PERFORM OPEN-ALL-FILES
+
+           DISPLAY "ENTER CUSTOMER ID: ".
+           ACCEPT CUSTOMER-ID.
+
+           MOVE CUSTOMER-ID TO CUM-CUSTOMER-ID
+           READ CUSTOMER-MASTER
+               INVALID KEY
+                   DISPLAY "Customer not found"
+               NOT INVALID KEY
+                   PERFORM EVALUATE-ELIGIBILITY
+           END-READ
+
+           CLOSE CUSTOMER-MASTER
+
+           GOBACK.
+
+       OPEN-ALL-FILES.
+           OPEN I-O CUSTOMER-MASTER
+           CALL "FILERR" USING "CUSTMAST" WS-CUSTMAST-STATUS
+               WS-ABEND-FLAG
+           IF WS-ABEND
+               STOP RUN
+           END-IF.
+
+       EVALUATE-ELIGIBILITY.
+           PERFORM COMPUTE-AGE-FROM-DOB
+
+           MOVE AGE TO CUM-CURRENT-AGE
+           MOVE WS-TS-DATE TO CUM-ELIGIBILITY-DATE
 
            IF AGE >= MIN-AGE
+               SET CUM-ELIGIBLE TO TRUE
                DISPLAY "Customer is eligible"
            ELSE
+               SET CUM-NOT-ELIGIBLE TO TRUE
                DISPLAY "Customer is not eligible"
+           END-IF
+
+           REWRITE CUSTOMER-MASTER-RECORD
+           CALL "FILERR" USING "CUSTMAST" WS-CUSTMAST-STATUS
+               WS-ABEND-FLAG
+           IF WS-ABEND
+               STOP RUN
            END-IF.
 
-           STOP RUN.
+       COMPUTE-AGE-FROM-DOB.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+
+           COMPUTE AGE = WS-TS-YYYY - CUM-DOB-YYYY
+           IF WS-TS-MM < CUM-DOB-MM
+               OR (WS-TS-MM = CUM-DOB-MM AND WS-TS-DD < CUM-DOB-DD)
+               SUBTRACT 1 FROM AGE
+           END-IF.
