@@ -0,0 +1,65 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BALINQ.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMAST.DAT"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY ACM-ACCOUNT-NUMBER
+               ALTERNATE RECORD KEY ACM-CUSTOMER-ID
+                   WITH DUPLICATES
+               FILE STATUS WS-ACCTMAST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER.
+       COPY "ACCTMAST.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-ACCTMAST-STATUS  PIC XX.
+       01 WS-ABEND-FLAG       PIC X.
+          88 WS-ABEND         VALUE "Y".
+       01 WS-INQUIRY-ACCOUNT  PIC 9(10).
+       01 WS-STATUS-TEXT      PIC X(10).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN INPUT ACCOUNT-MASTER
+           CALL "FILERR" USING "ACCTMAST" WS-ACCTMAST-STATUS
+               WS-ABEND-FLAG
+           IF WS-ABEND
+               STOP RUN
+           END-IF
+
+           DISPLAY "ENTER ACCOUNT NUMBER: ".
+           ACCEPT WS-INQUIRY-ACCOUNT.
+
+           MOVE WS-INQUIRY-ACCOUNT TO ACM-ACCOUNT-NUMBER
+           READ ACCOUNT-MASTER
+               INVALID KEY
+                   DISPLAY "Account not found"
+               NOT INVALID KEY
+                   PERFORM DISPLAY-BALANCE
+           END-READ
+
+           CLOSE ACCOUNT-MASTER
+
+           GOBACK.
+
+       DISPLAY-BALANCE.
+           EVALUATE TRUE
+               WHEN ACM-ACCT-ACTIVE
+                   MOVE "ACTIVE"  TO WS-STATUS-TEXT
+               WHEN ACM-ACCT-DORMANT
+                   MOVE "DORMANT" TO WS-STATUS-TEXT
+               WHEN ACM-ACCT-CLOSED
+                   MOVE "CLOSED"  TO WS-STATUS-TEXT
+               WHEN OTHER
+                   MOVE "UNKNOWN" TO WS-STATUS-TEXT
+           END-EVALUATE
+
+           DISPLAY "ACCOUNT NUMBER = " ACM-ACCOUNT-NUMBER
+           DISPLAY "BALANCE        = " ACM-BALANCE
+           DISPLAY "STATUS         = " WS-STATUS-TEXT.
