@@ -7,6 +7,7 @@
        01 I          PIC 9(3).
        01 DIV-COUNT  PIC 9(3).
        01 REM        PIC 9(3).
+       01 QUOT       PIC 9(3).
 
        PROCEDURE DIVISION.
            DISPLAY "Prime numbers from 1 to 200:".
@@ -14,16 +15,27 @@
            PERFORM VARYING NUM FROM 2 BY 1 UNTIL NUM > 200
                MOVE 0 TO DIV-COUNT
 
-               PERFORM VARYING I FROM 1 BY 1 UNTIL I > NUM
-                   DIVIDE NUM BY I
-                       GIVING REM
-                       REMAINDER REM
+               IF NUM > 2
+                   DIVIDE NUM BY 2 GIVING QUOT REMAINDER REM
                    IF REM = 0
                        ADD 1 TO DIV-COUNT
                    END-IF
-               END-PERFORM
+               END-IF
+
+               IF DIV-COUNT = 0
+                   MOVE 3 TO I
+                   PERFORM UNTIL (I * I > NUM) OR (DIV-COUNT > 0)
+                       DIVIDE NUM BY I
+                           GIVING QUOT
+                           REMAINDER REM
+                       IF REM = 0
+                           ADD 1 TO DIV-COUNT
+                       END-IF
+                       ADD 2 TO I
+                   END-PERFORM
+               END-IF
 
-               IF DIV-COUNT = 2
+               IF DIV-COUNT = 0
                    DISPLAY NUM
                END-IF
            END-PERFORM
