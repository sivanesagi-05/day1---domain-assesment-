@@ -0,0 +1,124 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AGERECALC.
+
+      *****************************************************
+      * Yearly batch run - walks the full customer master,  *
+      * recomputes current age from date of birth, and logs  *
+      * anyone who has just crossed the minimum eligibility  *
+      * age so marketing can target newly-eligible customers *
+      * instead of this being noticed by hand.                *
+      *****************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST.DAT"
+               ORGANIZATION INDEXED
+               ACCESS MODE SEQUENTIAL
+               RECORD KEY CUM-CUSTOMER-ID
+               FILE STATUS WS-CUSTMAST-STATUS.
+
+           SELECT NEWLY-ELIGIBLE-REPORT ASSIGN TO "NEWELIG.DAT"
+               ORGANIZATION SEQUENTIAL
+               FILE STATUS WS-NEWELIG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER.
+       COPY "CUSTMAST.cpy".
+
+       FD  NEWLY-ELIGIBLE-REPORT.
+       01 NEWLY-ELIGIBLE-LINE.
+          05 NEL-CUSTOMER-ID        PIC 9(8).
+          05 FILLER                 PIC X(2)   VALUE SPACES.
+          05 NEL-CUSTOMER-NAME      PIC X(30).
+          05 FILLER                 PIC X(2)   VALUE SPACES.
+          05 NEL-NEW-AGE            PIC 99.
+
+       WORKING-STORAGE SECTION.
+       01 WS-CUSTMAST-STATUS  PIC XX.
+       01 WS-NEWELIG-STATUS   PIC XX.
+       01 WS-EOF-FLAG         PIC X      VALUE "N".
+          88 END-OF-CUSTOMERS VALUE "Y".
+       01 WS-ABEND-FLAG       PIC X.
+          88 WS-ABEND         VALUE "Y".
+       01 MIN-AGE             PIC 99     VALUE 18.
+       01 WS-NEW-AGE          PIC 99.
+       01 WS-PROCESSED-COUNT  PIC 9(7)   VALUE 0.
+       01 WS-NEWLY-ELIG-COUNT PIC 9(7)   VALUE 0.
+       01 WS-TIMESTAMP.
+          05 WS-TS-DATE.
+             10 WS-TS-YYYY    PIC 9(4).
+             10 WS-TS-MM      PIC 9(2).
+             10 WS-TS-DD      PIC 9(2).
+          05 WS-TS-TIME       PIC 9(8).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM OPEN-ALL-FILES
+
+           PERFORM READ-CUSTOMER-RECORD
+           PERFORM UNTIL END-OF-CUSTOMERS
+               PERFORM RECALCULATE-ONE-CUSTOMER
+               PERFORM READ-CUSTOMER-RECORD
+           END-PERFORM
+
+           DISPLAY "AGE RECALCULATION COMPLETE - "
+               WS-PROCESSED-COUNT " CUSTOMER(S) PROCESSED, "
+               WS-NEWLY-ELIG-COUNT " NEWLY ELIGIBLE"
+
+           CLOSE CUSTOMER-MASTER
+           CLOSE NEWLY-ELIGIBLE-REPORT
+
+           STOP RUN.
+
+       OPEN-ALL-FILES.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+
+           OPEN I-O CUSTOMER-MASTER
+           CALL "FILERR" USING "CUSTMAST" WS-CUSTMAST-STATUS
+               WS-ABEND-FLAG
+           IF WS-ABEND
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT NEWLY-ELIGIBLE-REPORT
+           CALL "FILERR" USING "NEWELIG" WS-NEWELIG-STATUS
+               WS-ABEND-FLAG
+           IF WS-ABEND
+               STOP RUN
+           END-IF.
+
+       READ-CUSTOMER-RECORD.
+           READ CUSTOMER-MASTER NEXT RECORD
+               AT END SET END-OF-CUSTOMERS TO TRUE
+           END-READ.
+
+       RECALCULATE-ONE-CUSTOMER.
+           COMPUTE WS-NEW-AGE = WS-TS-YYYY - CUM-DOB-YYYY
+           IF WS-TS-MM < CUM-DOB-MM
+               OR (WS-TS-MM = CUM-DOB-MM AND WS-TS-DD < CUM-DOB-DD)
+               SUBTRACT 1 FROM WS-NEW-AGE
+           END-IF
+
+           IF WS-NEW-AGE >= MIN-AGE
+               AND CUM-CURRENT-AGE < MIN-AGE
+               PERFORM LOG-NEWLY-ELIGIBLE
+               SET CUM-ELIGIBLE TO TRUE
+               MOVE WS-TS-DATE TO CUM-ELIGIBILITY-DATE
+           END-IF
+
+           MOVE WS-NEW-AGE TO CUM-CURRENT-AGE
+           REWRITE CUSTOMER-MASTER-RECORD
+           CALL "FILERR" USING "CUSTMAST" WS-CUSTMAST-STATUS
+               WS-ABEND-FLAG
+           IF WS-ABEND
+               STOP RUN
+           END-IF
+           ADD 1 TO WS-PROCESSED-COUNT.
+
+       LOG-NEWLY-ELIGIBLE.
+           MOVE CUM-CUSTOMER-ID   TO NEL-CUSTOMER-ID
+           MOVE CUM-CUSTOMER-NAME TO NEL-CUSTOMER-NAME
+           MOVE WS-NEW-AGE        TO NEL-NEW-AGE
+           WRITE NEWLY-ELIGIBLE-LINE
+           ADD 1 TO WS-NEWLY-ELIG-COUNT.
