@@ -1,24 +1,453 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DEPOSIT.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DAILY-DEPOSITS ASSIGN TO "DLYDEPGD.DAT"
+               ORGANIZATION SEQUENTIAL
+               FILE STATUS WS-DLYDEP-STATUS.
+
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMAST.DAT"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY ACM-ACCOUNT-NUMBER
+               ALTERNATE RECORD KEY ACM-CUSTOMER-ID
+                   WITH DUPLICATES
+               FILE STATUS WS-ACCTMAST-STATUS.
+
+           SELECT DEPOSIT-POSTING-REPORT ASSIGN TO "DEPPOST.DAT"
+               ORGANIZATION SEQUENTIAL
+               FILE STATUS WS-DEPPOST-STATUS.
+
+           SELECT DEPOSIT-AUDIT-LOG ASSIGN TO "DEPAUDIT.DAT"
+               ORGANIZATION SEQUENTIAL
+               FILE STATUS WS-DEPAUDIT-STATUS.
+
+           SELECT DEPOSIT-REJECTS ASSIGN TO "DEPREJCT.DAT"
+               ORGANIZATION SEQUENTIAL
+               FILE STATUS WS-DEPREJCT-STATUS.
+
+           SELECT DEPOSIT-RESTART-FILE ASSIGN TO "DEPRSTRT.DAT"
+               ORGANIZATION SEQUENTIAL
+               FILE STATUS WS-DEPRSTRT-STATUS.
+
+           SELECT STATEMENT-EXTRACT ASSIGN TO "STMTEXT.DAT"
+               ORGANIZATION SEQUENTIAL
+               FILE STATUS WS-STMTEXT-STATUS.
+
+           SELECT PENDING-APPROVAL-QUEUE ASSIGN TO "DEPPEND.DAT"
+               ORGANIZATION INDEXED
+               ACCESS MODE SEQUENTIAL
+               RECORD KEY PAQ-TRANS-SEQ
+               FILE STATUS WS-DEPPEND-STATUS.
+
+           SELECT DENOMINATION-BREAKDOWN ASSIGN TO "DENOMCNT.DAT"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY DEN-TRANS-SEQ
+               FILE STATUS WS-DENOMCNT-STATUS.
+
+           SELECT SUSPENSE-INVESTIGATE-RPT ASSIGN TO "SUSPINV.DAT"
+               ORGANIZATION SEQUENTIAL
+               FILE STATUS WS-SUSPINV-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  DAILY-DEPOSITS.
+       01 DAILY-DEPOSIT-RECORD.
+          05 DTR-TRANS-SEQ          PIC 9(8).
+          05 DTR-ACCOUNT-NUMBER     PIC 9(10).
+          05 DTR-DEPOSIT-AMT        PIC 9(6).
+
+       FD  ACCOUNT-MASTER.
+       COPY "ACCTMAST.cpy".
+
+       FD  DEPOSIT-POSTING-REPORT.
+       01 POSTING-LINE.
+          05 PST-ACCOUNT-NUMBER     PIC 9(10).
+          05 FILLER                 PIC X(2)   VALUE SPACES.
+          05 PST-DEPOSIT-AMT        PIC 9(6).
+          05 FILLER                 PIC X(2)   VALUE SPACES.
+          05 PST-NEW-BALANCE        PIC 9(9)V99.
+          05 FILLER                 PIC X(2)   VALUE SPACES.
+          05 PST-STATUS             PIC X(30).
+             88 PST-WAS-POSTED     VALUE "Posted"
+                 "Posted to suspense - investigate"
+                 "Posted - supervisor approved".
+
+       FD  DEPOSIT-AUDIT-LOG.
+       01 DEPOSIT-AUDIT-RECORD.
+          05 DAL-ACCOUNT-NUMBER     PIC 9(10).
+          05 FILLER                 PIC X      VALUE SPACES.
+          05 DAL-AMOUNT             PIC 9(6).
+          05 FILLER                 PIC X      VALUE SPACES.
+          05 DAL-OLD-BALANCE        PIC 9(9)V99.
+          05 FILLER                 PIC X      VALUE SPACES.
+          05 DAL-NEW-BALANCE        PIC 9(9)V99.
+          05 FILLER                 PIC X      VALUE SPACES.
+          05 DAL-TIMESTAMP          PIC X(20).
+
+       FD  DEPOSIT-REJECTS.
+       01 REJECT-LINE.
+          05 REJ-ACCOUNT-NUMBER     PIC 9(10).
+          05 FILLER                 PIC X(2)   VALUE SPACES.
+          05 REJ-DEPOSIT-AMT        PIC 9(6).
+          05 FILLER                 PIC X(2)   VALUE SPACES.
+          05 REJ-REASON             PIC X(30).
+
+       FD  DEPOSIT-RESTART-FILE.
+       01 RESTART-RECORD.
+          05 RST-LAST-POSTED-SEQ    PIC 9(8).
+
+       FD  STATEMENT-EXTRACT.
+       COPY "STMTEXT.cpy".
+
+       FD  PENDING-APPROVAL-QUEUE.
+       01 PENDING-APPROVAL-RECORD.
+          05 PAQ-TRANS-SEQ         PIC 9(8).
+          05 PAQ-ACCOUNT-NUMBER    PIC 9(10).
+          05 PAQ-DEPOSIT-AMT       PIC 9(6).
+          05 PAQ-STATUS            PIC X(10) VALUE "PENDING".
+             88 PAQ-IS-PENDING     VALUE "PENDING".
+
+       FD  DENOMINATION-BREAKDOWN.
+       COPY "DENOMCNT.cpy".
+
+       FD  SUSPENSE-INVESTIGATE-RPT.
+       01 SUSPENSE-INVESTIGATE-LINE.
+          05 SUI-ACCOUNT-NUMBER  PIC 9(10).
+          05 FILLER              PIC X(2)   VALUE SPACES.
+          05 SUI-DEPOSIT-AMT     PIC 9(6).
+          05 FILLER              PIC X(2)   VALUE SPACES.
+          05 SUI-REASON          PIC X(30).
+
        WORKING-STORAGE SECTION.
-       01 BALANCE        PIC 9(6).
-       01 DEPOSIT-AMT    PIC 9(6).
-       01 NEW-BALANCE    PIC 9(7).
+       01 WS-DENOM-TOTAL      PIC 9(9)V99.
+       01 WS-DENOM-FLAG       PIC X      VALUE "Y".
+          88 WS-DENOM-OK      VALUE "Y".
+          88 WS-DENOM-NOT-OK  VALUE "N".
+       01 WS-SUSPENSE-ACCOUNT PIC 9(10)  VALUE 9999999999.
+       01 WS-SUSPENSE-COUNT   PIC 9(7)   VALUE 0.
+       01 WS-SUSPENSE-FLAG    PIC X      VALUE "N".
+          88 WS-POSTING-TO-SUSPENSE VALUE "Y".
+       01 WS-MAX-DEPOSIT-LIMIT PIC 9(6) VALUE 500000.
+       01 WS-LARGE-DEP-THRESHOLD PIC 9(6) VALUE 10000.
+       01 WS-DLYDEP-STATUS    PIC XX.
+       01 WS-ACCTMAST-STATUS  PIC XX.
+       01 WS-DEPPOST-STATUS   PIC XX.
+       01 WS-DEPAUDIT-STATUS  PIC XX.
+       01 WS-DEPREJCT-STATUS  PIC XX.
+       01 WS-DEPRSTRT-STATUS  PIC XX.
+       01 WS-STMTEXT-STATUS   PIC XX.
+       01 WS-DEPPEND-STATUS   PIC XX.
+       01 WS-DENOMCNT-STATUS  PIC XX.
+       01 WS-SUSPINV-STATUS   PIC XX.
+       01 WS-HELD-COUNT       PIC 9(7)   VALUE 0.
+       01 WS-EOF-FLAG         PIC X      VALUE "N".
+          88 END-OF-DEPOSITS  VALUE "Y".
+       01 WS-OLD-BALANCE      PIC 9(9)V99.
+       01 WS-NEW-BALANCE      PIC 9(9)V99.
+       01 WS-POSTED-COUNT     PIC 9(7)   VALUE 0.
+       01 WS-REJECTED-COUNT   PIC 9(7)   VALUE 0.
+       01 WS-SKIPPED-COUNT    PIC 9(7)   VALUE 0.
+       01 WS-LAST-POSTED-SEQ  PIC 9(8)   VALUE 0.
+       01 WS-TIMESTAMP.
+          05 WS-TS-DATE       PIC 9(8).
+          05 WS-TS-TIME       PIC 9(8).
+       01 WS-ABEND-FLAG       PIC X.
+          88 WS-ABEND         VALUE "Y".
+       01 WS-BEFORE-IMAGE     PIC X(58).
+       01 WS-AFTER-IMAGE      PIC X(58).
+      * CHECKPOINT-INTERVAL DEFAULTS TO 50 (FLUSH EVERY 50TH
+      * POSTED/HELD RECORD) BUT IS OPERATOR-CONFIGURABLE VIA SYSIN -
+      * A RECORD THAT NEVER GETS FLUSHED TO DEPRSTRT.DAT SIMPLY GETS
+      * REPROCESSED (SKIPPED VIA THE ALREADY-POSTED-SEQ TEST) ON A
+      * RESTART, SO A WIDER INTERVAL TRADES A SLIGHTLY LARGER REPLAY
+      * WINDOW FOR FAR FEWER CHECKPOINT-FILE WRITES OVER A LONG RUN.
+       01 WS-CHECKPOINT-INTERVAL   PIC 9(4)  VALUE 50.
+       01 WS-RECS-SINCE-CHECKPOINT PIC 9(4)  VALUE 0.
 
        PROCEDURE DIVISION.
-           DISPLAY "ENTER CURRENT BALANCE: ".
-           ACCEPT BALANCE.
+       MAIN-LOGIC.
+           DISPLAY "ENTER CHECKPOINT INTERVAL (0 = DEFAULT 50): ".
+           ACCEPT WS-CHECKPOINT-INTERVAL.
+           IF WS-CHECKPOINT-INTERVAL = 0
+               MOVE 50 TO WS-CHECKPOINT-INTERVAL
+           END-IF
+
+           PERFORM OPEN-ALL-FILES
+           PERFORM READ-RESTART-CHECKPOINT
+
+           PERFORM READ-DEPOSIT-RECORD
+           PERFORM UNTIL END-OF-DEPOSITS
+               IF DTR-TRANS-SEQ <= WS-LAST-POSTED-SEQ
+                   ADD 1 TO WS-SKIPPED-COUNT
+               ELSE
+                   PERFORM POST-ONE-DEPOSIT
+               END-IF
+               PERFORM READ-DEPOSIT-RECORD
+           END-PERFORM
+
+           IF WS-RECS-SINCE-CHECKPOINT > 0
+               PERFORM WRITE-RESTART-CHECKPOINT-FILE
+           END-IF
+
+           DISPLAY "DEPOSIT RUN COMPLETE - POSTED "
+               WS-POSTED-COUNT " REJECTED " WS-REJECTED-COUNT
+               " HELD FOR APPROVAL " WS-HELD-COUNT
+               " ROUTED TO SUSPENSE " WS-SUSPENSE-COUNT
+               " SKIPPED (ALREADY POSTED) " WS-SKIPPED-COUNT
+
+           CLOSE DAILY-DEPOSITS
+           CLOSE ACCOUNT-MASTER
+           CLOSE DEPOSIT-POSTING-REPORT
+           CLOSE DEPOSIT-AUDIT-LOG
+           CLOSE DEPOSIT-REJECTS
+           CLOSE STATEMENT-EXTRACT
+           CLOSE PENDING-APPROVAL-QUEUE
+           CLOSE DENOMINATION-BREAKDOWN
+           CLOSE SUSPENSE-INVESTIGATE-RPT
+
+           GOBACK.
+
+       OPEN-ALL-FILES.
+           OPEN INPUT DAILY-DEPOSITS
+           CALL "FILERR" USING "DLYDEPGD" WS-DLYDEP-STATUS
+               WS-ABEND-FLAG
+           IF WS-ABEND
+               STOP RUN
+           END-IF
+
+           OPEN I-O ACCOUNT-MASTER
+           CALL "FILERR" USING "ACCTMAST" WS-ACCTMAST-STATUS
+               WS-ABEND-FLAG
+           IF WS-ABEND
+               STOP RUN
+           END-IF
 
-           DISPLAY "ENTER DEPOSIT AMOUNT: ".
-           ACCEPT DEPOSIT-AMT.
+           OPEN OUTPUT DEPOSIT-POSTING-REPORT
+           CALL "FILERR" USING "DEPPOST" WS-DEPPOST-STATUS
+               WS-ABEND-FLAG
+           IF WS-ABEND
+               STOP RUN
+           END-IF
 
-           IF DEPOSIT-AMT > 0
-               COMPUTE NEW-BALANCE = BALANCE + DEPOSIT-AMT
-               DISPLAY "Updated Balance = " NEW-BALANCE
+           OPEN OUTPUT DEPOSIT-AUDIT-LOG
+           CALL "FILERR" USING "DEPAUDIT" WS-DEPAUDIT-STATUS
+               WS-ABEND-FLAG
+           IF WS-ABEND
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT DEPOSIT-REJECTS
+           CALL "FILERR" USING "DEPREJCT" WS-DEPREJCT-STATUS
+               WS-ABEND-FLAG
+           IF WS-ABEND
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT STATEMENT-EXTRACT
+           CALL "FILERR" USING "STMTEXT" WS-STMTEXT-STATUS
+               WS-ABEND-FLAG
+           IF WS-ABEND
+               STOP RUN
+           END-IF
+
+           OPEN I-O PENDING-APPROVAL-QUEUE
+           CALL "FILERR" USING "DEPPEND" WS-DEPPEND-STATUS
+               WS-ABEND-FLAG
+           IF WS-ABEND
+               STOP RUN
+           END-IF
+
+           OPEN INPUT DENOMINATION-BREAKDOWN
+           CALL "FILERR" USING "DENOMCNT" WS-DENOMCNT-STATUS
+               WS-ABEND-FLAG
+           IF WS-ABEND
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT SUSPENSE-INVESTIGATE-RPT
+           CALL "FILERR" USING "SUSPINV" WS-SUSPINV-STATUS
+               WS-ABEND-FLAG
+           IF WS-ABEND
+               STOP RUN
+           END-IF.
+
+       READ-DEPOSIT-RECORD.
+           READ DAILY-DEPOSITS
+               AT END SET END-OF-DEPOSITS TO TRUE
+           END-READ.
+
+       READ-RESTART-CHECKPOINT.
+           OPEN INPUT DEPOSIT-RESTART-FILE
+           IF WS-DEPRSTRT-STATUS = "00"
+               READ DEPOSIT-RESTART-FILE
+                   AT END CONTINUE
+               END-READ
+               IF WS-DEPRSTRT-STATUS = "00"
+                   MOVE RST-LAST-POSTED-SEQ TO WS-LAST-POSTED-SEQ
+               END-IF
+               CLOSE DEPOSIT-RESTART-FILE
+           END-IF.
+
+       WRITE-RESTART-CHECKPOINT.
+           MOVE DTR-TRANS-SEQ TO WS-LAST-POSTED-SEQ
+           ADD 1 TO WS-RECS-SINCE-CHECKPOINT
+           IF WS-RECS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+               PERFORM WRITE-RESTART-CHECKPOINT-FILE
+               MOVE 0 TO WS-RECS-SINCE-CHECKPOINT
+           END-IF.
+
+       WRITE-RESTART-CHECKPOINT-FILE.
+           OPEN OUTPUT DEPOSIT-RESTART-FILE
+           CALL "FILERR" USING "DEPRSTRT" WS-DEPRSTRT-STATUS
+               WS-ABEND-FLAG
+           IF WS-ABEND
+               STOP RUN
+           END-IF
+           MOVE WS-LAST-POSTED-SEQ TO RST-LAST-POSTED-SEQ
+           WRITE RESTART-RECORD
+           CLOSE DEPOSIT-RESTART-FILE.
+
+       POST-ONE-DEPOSIT.
+           IF DTR-DEPOSIT-AMT NOT > 0
+               MOVE "Invalid amount - not positive" TO REJ-REASON
+               PERFORM REJECT-DEPOSIT
+           ELSE
+               IF DTR-DEPOSIT-AMT > WS-MAX-DEPOSIT-LIMIT
+                   MOVE "Amount exceeds deposit limit" TO REJ-REASON
+                   PERFORM REJECT-DEPOSIT
+               ELSE
+                   PERFORM VALIDATE-AND-ROUTE-DEPOSIT
+               END-IF
+           END-IF.
+
+       VALIDATE-AND-ROUTE-DEPOSIT.
+           PERFORM CHECK-DENOMINATION-BREAKDOWN
+           IF NOT WS-DENOM-OK
+               MOVE "Denomination total does not match amount"
+                   TO REJ-REASON
+               PERFORM REJECT-DEPOSIT
            ELSE
-               DISPLAY "Invalid deposit amount"
+               PERFORM LOOKUP-AND-APPLY-DEPOSIT
            END-IF.
 
-           STOP RUN.
+       LOOKUP-AND-APPLY-DEPOSIT.
+           MOVE DTR-ACCOUNT-NUMBER TO ACM-ACCOUNT-NUMBER
+           READ ACCOUNT-MASTER
+               INVALID KEY
+                   PERFORM ROUTE-TO-SUSPENSE
+               NOT INVALID KEY
+                   IF DTR-DEPOSIT-AMT > WS-LARGE-DEP-THRESHOLD
+                       PERFORM HOLD-FOR-APPROVAL
+                   ELSE
+                       PERFORM APPLY-DEPOSIT
+                   END-IF
+           END-READ.
+
+       ROUTE-TO-SUSPENSE.
+           SET WS-POSTING-TO-SUSPENSE TO TRUE
+           MOVE WS-SUSPENSE-ACCOUNT TO ACM-ACCOUNT-NUMBER
+           READ ACCOUNT-MASTER
+               INVALID KEY
+                   MOVE "N" TO WS-SUSPENSE-FLAG
+                   MOVE "Account not found - no suspense account"
+                       TO REJ-REASON
+                   PERFORM REJECT-DEPOSIT
+               NOT INVALID KEY
+                   PERFORM APPLY-DEPOSIT
+                   MOVE "N" TO WS-SUSPENSE-FLAG
+                   MOVE DTR-ACCOUNT-NUMBER TO SUI-ACCOUNT-NUMBER
+                   MOVE DTR-DEPOSIT-AMT    TO SUI-DEPOSIT-AMT
+                   MOVE "Account not found - investigate and clear"
+                       TO SUI-REASON
+                   WRITE SUSPENSE-INVESTIGATE-LINE
+                   ADD 1 TO WS-SUSPENSE-COUNT
+           END-READ.
+
+       CHECK-DENOMINATION-BREAKDOWN.
+           SET WS-DENOM-OK TO TRUE
+           MOVE DTR-TRANS-SEQ TO DEN-TRANS-SEQ
+           READ DENOMINATION-BREAKDOWN
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   COMPUTE WS-DENOM-TOTAL =
+                       (DEN-QTY-500 * 500) + (DEN-QTY-200 * 200)
+                       + (DEN-QTY-100 * 100) + (DEN-QTY-50  * 50)
+                       + (DEN-QTY-20  * 20)  + (DEN-QTY-10  * 10)
+                       + DEN-COIN-VALUE
+                   IF WS-DENOM-TOTAL NOT = DTR-DEPOSIT-AMT
+                       SET WS-DENOM-NOT-OK TO TRUE
+                   END-IF
+           END-READ.
+
+       HOLD-FOR-APPROVAL.
+           MOVE DTR-TRANS-SEQ      TO PAQ-TRANS-SEQ
+           MOVE DTR-ACCOUNT-NUMBER TO PAQ-ACCOUNT-NUMBER
+           MOVE DTR-DEPOSIT-AMT    TO PAQ-DEPOSIT-AMT
+           SET PAQ-IS-PENDING      TO TRUE
+           WRITE PENDING-APPROVAL-RECORD
+           ADD 1 TO WS-HELD-COUNT
+           PERFORM WRITE-RESTART-CHECKPOINT.
+
+       APPLY-DEPOSIT.
+           MOVE ACM-BALANCE TO WS-OLD-BALANCE
+           MOVE ACCOUNT-RECORD TO WS-BEFORE-IMAGE
+           COMPUTE WS-NEW-BALANCE = ACM-BALANCE + DTR-DEPOSIT-AMT
+           MOVE WS-NEW-BALANCE TO ACM-BALANCE
+           ADD 1 TO ACM-MTD-TXN-COUNT
+           ADD 1 TO ACM-YTD-TXN-COUNT
+           REWRITE ACCOUNT-RECORD
+           CALL "FILERR" USING "ACCTMAST" WS-ACCTMAST-STATUS
+               WS-ABEND-FLAG
+           IF WS-ABEND
+               STOP RUN
+           END-IF
+           MOVE ACCOUNT-RECORD TO WS-AFTER-IMAGE
+           CALL "AUDITLOG" USING "DEPOSIT" "BATCH"
+               WS-BEFORE-IMAGE WS-AFTER-IMAGE
+
+           MOVE ACM-ACCOUNT-NUMBER TO PST-ACCOUNT-NUMBER
+           MOVE DTR-DEPOSIT-AMT    TO PST-DEPOSIT-AMT
+           MOVE WS-NEW-BALANCE     TO PST-NEW-BALANCE
+           IF WS-POSTING-TO-SUSPENSE
+               MOVE "Posted to suspense - investigate" TO PST-STATUS
+           ELSE
+               MOVE "Posted"       TO PST-STATUS
+           END-IF
+           WRITE POSTING-LINE
+           ADD 1 TO WS-POSTED-COUNT
+
+           PERFORM WRITE-AUDIT-LOG
+           PERFORM WRITE-STATEMENT-EXTRACT
+           PERFORM WRITE-RESTART-CHECKPOINT.
+
+       REJECT-DEPOSIT.
+           MOVE DTR-ACCOUNT-NUMBER TO REJ-ACCOUNT-NUMBER
+           MOVE DTR-DEPOSIT-AMT    TO REJ-DEPOSIT-AMT
+           WRITE REJECT-LINE
+           ADD 1 TO WS-REJECTED-COUNT.
+
+       WRITE-AUDIT-LOG.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+
+           MOVE ACM-ACCOUNT-NUMBER TO DAL-ACCOUNT-NUMBER
+           MOVE DTR-DEPOSIT-AMT    TO DAL-AMOUNT
+           MOVE WS-OLD-BALANCE     TO DAL-OLD-BALANCE
+           MOVE WS-NEW-BALANCE     TO DAL-NEW-BALANCE
+           MOVE WS-TS-DATE         TO DAL-TIMESTAMP(1:8)
+           MOVE WS-TS-TIME         TO DAL-TIMESTAMP(9:8)
+
+           WRITE DEPOSIT-AUDIT-RECORD.
+
+       WRITE-STATEMENT-EXTRACT.
+           MOVE ACM-ACCOUNT-NUMBER TO STX-ACCOUNT-NUMBER
+           SET STX-DEPOSIT         TO TRUE
+           MOVE DTR-DEPOSIT-AMT    TO STX-TRANS-AMOUNT
+           MOVE WS-NEW-BALANCE     TO STX-NEW-BALANCE
+           MOVE WS-TS-DATE         TO STX-TIMESTAMP(1:8)
+           MOVE WS-TS-TIME         TO STX-TIMESTAMP(9:8)
+           WRITE STATEMENT-EXTRACT-RECORD.
