@@ -0,0 +1,48 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COMPOUNDINT.
+
+      *****************************************************
+      * Compound-interest companion to SIMPLEINT - takes a  *
+      * compounding frequency (times per year) since flat     *
+      * simple interest does not match how term deposits are   *
+      * actually priced.                                        *
+      *****************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 PRINCIPAL            PIC 9(6).
+       01 RATE                 PIC 9(2)V9(2).
+       01 YEARS                PIC 9(2).
+       01 COMPOUNDING-FREQ     PIC 9(2).
+       01 WS-PERIODIC-RATE     PIC V9(9).
+       01 WS-PERIODS           PIC 9(4).
+       01 MATURITY-AMOUNT      PIC 9(9)V99.
+       01 COMPOUND-INTEREST    PIC 9(7)V99.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY "ENTER PRINCIPAL AMOUNT: ".
+           ACCEPT PRINCIPAL.
+
+           DISPLAY "ENTER RATE OF INTEREST: ".
+           ACCEPT RATE.
+
+           DISPLAY "ENTER TIME (YEARS): ".
+           ACCEPT YEARS.
+
+           DISPLAY "ENTER COMPOUNDING FREQUENCY PER YEAR ".
+           DISPLAY "(1=ANNUAL 2=SEMI-ANNUAL 4=QUARTERLY 12=MONTHLY): ".
+           ACCEPT COMPOUNDING-FREQ.
+
+           COMPUTE WS-PERIODIC-RATE =
+               RATE / (100 * COMPOUNDING-FREQ)
+           COMPUTE WS-PERIODS = COMPOUNDING-FREQ * YEARS
+
+           COMPUTE MATURITY-AMOUNT ROUNDED =
+               PRINCIPAL * (1 + WS-PERIODIC-RATE) ** WS-PERIODS
+
+           COMPUTE COMPOUND-INTEREST = MATURITY-AMOUNT - PRINCIPAL.
+
+           DISPLAY "MATURITY AMOUNT = " MATURITY-AMOUNT.
+           DISPLAY "COMPOUND INTEREST = " COMPOUND-INTEREST.
+
+           STOP RUN.
