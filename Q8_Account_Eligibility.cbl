@@ -0,0 +1,109 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTELIG.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMAST.DAT"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY ACM-ACCOUNT-NUMBER
+               ALTERNATE RECORD KEY ACM-CUSTOMER-ID
+                   WITH DUPLICATES
+               FILE STATUS WS-ACCTMAST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER.
+       COPY "ACCTMAST.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-ACCTMAST-STATUS    PIC XX.
+       01 WS-ABEND-FLAG         PIC X.
+          88 WS-ABEND           VALUE "Y".
+       01 WS-EOF-FLAG           PIC X      VALUE "N".
+          88 END-OF-CUSTOMER-ACCTS VALUE "Y".
+       01 CUSTOMER-ID           PIC 9(8).
+       01 AGE                   PIC 99.
+       01 MIN-AGE                PIC 99      VALUE 18.
+       01 OPENING-DEPOSIT       PIC 9(7).
+       01 MIN-OPENING-DEPOSIT    PIC 9(7)     VALUE 500.
+       01 KYC-FLAG              PIC X.
+          88 KYC-VALID           VALUE "Y".
+       01 EXISTING-ACCOUNT-COUNT PIC 9.
+       01 MAX-EXISTING-ACCOUNTS  PIC 9        VALUE 5.
+       01 DECISION              PIC X(18).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN INPUT ACCOUNT-MASTER
+           CALL "FILERR" USING "ACCTMAST" WS-ACCTMAST-STATUS
+               WS-ABEND-FLAG
+           IF WS-ABEND
+               STOP RUN
+           END-IF
+
+           DISPLAY "ENTER CUSTOMER ID: ".
+           ACCEPT CUSTOMER-ID.
+
+           DISPLAY "ENTER AGE: ".
+           ACCEPT AGE.
+
+           DISPLAY "ENTER OPENING DEPOSIT AMOUNT: ".
+           ACCEPT OPENING-DEPOSIT.
+
+           DISPLAY "VALID ID/KYC DOCUMENT ON FILE (Y/N): ".
+           ACCEPT KYC-FLAG.
+
+           PERFORM COUNT-EXISTING-ACCOUNTS
+
+           PERFORM MAKE-DECISION.
+
+           DISPLAY "EXISTING ACCOUNTS ON FILE = "
+               EXISTING-ACCOUNT-COUNT
+           DISPLAY "DECISION = " DECISION.
+
+           CLOSE ACCOUNT-MASTER
+
+           GOBACK.
+
+       COUNT-EXISTING-ACCOUNTS.
+           MOVE 0 TO EXISTING-ACCOUNT-COUNT
+           MOVE CUSTOMER-ID TO ACM-CUSTOMER-ID
+           START ACCOUNT-MASTER KEY IS = ACM-CUSTOMER-ID
+               INVALID KEY SET END-OF-CUSTOMER-ACCTS TO TRUE
+           END-START
+
+           IF NOT END-OF-CUSTOMER-ACCTS
+               PERFORM READ-NEXT-CUSTOMER-ACCOUNT
+               PERFORM UNTIL END-OF-CUSTOMER-ACCTS
+                   ADD 1 TO EXISTING-ACCOUNT-COUNT
+                   PERFORM READ-NEXT-CUSTOMER-ACCOUNT
+               END-PERFORM
+           END-IF.
+
+       READ-NEXT-CUSTOMER-ACCOUNT.
+           READ ACCOUNT-MASTER NEXT
+               AT END SET END-OF-CUSTOMER-ACCTS TO TRUE
+           END-READ
+           IF NOT END-OF-CUSTOMER-ACCTS
+               IF ACM-CUSTOMER-ID NOT = CUSTOMER-ID
+                   SET END-OF-CUSTOMER-ACCTS TO TRUE
+               END-IF
+           END-IF.
+
+       MAKE-DECISION.
+           IF NOT KYC-VALID
+               MOVE "REJECTED" TO DECISION
+           ELSE
+               IF AGE < MIN-AGE
+                   MOVE "REJECTED" TO DECISION
+               ELSE
+                   IF OPENING-DEPOSIT < MIN-OPENING-DEPOSIT
+                      OR EXISTING-ACCOUNT-COUNT > MAX-EXISTING-ACCOUNTS
+                       MOVE "REFER-TO-MANAGER" TO DECISION
+                   ELSE
+                       MOVE "ELIGIBLE" TO DECISION
+                   END-IF
+               END-IF
+           END-IF.
