@@ -0,0 +1,265 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MGMTDASH.
+
+      *****************************************************
+      * Consolidated end-of-night management dashboard -     *
+      * pulls together the accounts-below-minimum count from   *
+      * EXCPRPT.DAT, the day's largest posted deposits and the  *
+      * GL reconciliation result from DEPPOST.DAT (same balance  *
+      * check EODBAL performs), and the suspense-item count from  *
+      * SUSPINV.DAT into one summary report. Run as the last step  *
+      * of the nightly schedule, after EODBAL.                       *
+      *****************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCEPTION-REPORT ASSIGN TO "EXCPRPT.DAT"
+               ORGANIZATION SEQUENTIAL
+               FILE STATUS WS-EXCPRPT-STATUS.
+
+           SELECT DEPOSIT-POSTING-REPORT ASSIGN TO "DEPPOST.DAT"
+               ORGANIZATION SEQUENTIAL
+               FILE STATUS WS-DEPPOST-STATUS.
+
+           SELECT SUSPENSE-INVESTIGATE-RPT ASSIGN TO "SUSPINV.DAT"
+               ORGANIZATION SEQUENTIAL
+               FILE STATUS WS-SUSPINV-STATUS.
+
+           SELECT DASHBOARD-REPORT ASSIGN TO "DASHRPT.DAT"
+               ORGANIZATION SEQUENTIAL
+               FILE STATUS WS-DASHRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXCEPTION-REPORT.
+       01 EXCEPTION-LINE.
+          05 EXL-ACCOUNT-NUMBER    PIC 9(10).
+          05 FILLER                PIC X(2).
+          05 EXL-BALANCE           PIC 9(9)V99.
+          05 FILLER                PIC X(2).
+          05 EXL-MESSAGE           PIC X(30).
+
+       FD  DEPOSIT-POSTING-REPORT.
+       01 POSTING-LINE.
+          05 PST-ACCOUNT-NUMBER     PIC 9(10).
+          05 FILLER                 PIC X(2).
+          05 PST-DEPOSIT-AMT        PIC 9(6).
+          05 FILLER                 PIC X(2).
+          05 PST-NEW-BALANCE        PIC 9(9)V99.
+          05 FILLER                 PIC X(2).
+          05 PST-STATUS             PIC X(30).
+             88 PST-WAS-POSTED     VALUE "Posted"
+                 "Posted to suspense - investigate"
+                 "Posted - supervisor approved".
+
+       FD  SUSPENSE-INVESTIGATE-RPT.
+       01 SUSPENSE-LINE.
+          05 SUI-ACCOUNT-NUMBER  PIC 9(10).
+          05 FILLER              PIC X(2).
+          05 SUI-DEPOSIT-AMT     PIC 9(6).
+          05 FILLER              PIC X(2).
+          05 SUI-REASON          PIC X(30).
+
+       FD  DASHBOARD-REPORT.
+       01 DASH-LINE                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EXCPRPT-STATUS   PIC XX.
+       01 WS-DEPPOST-STATUS   PIC XX.
+       01 WS-SUSPINV-STATUS   PIC XX.
+       01 WS-DASHRPT-STATUS   PIC XX.
+       01 WS-ABEND-FLAG       PIC X.
+          88 WS-ABEND         VALUE "Y".
+       01 WS-EOF-FLAG         PIC X      VALUE "N".
+          88 END-OF-FILE      VALUE "Y".
+
+       01 WS-BELOW-MIN-COUNT  PIC 9(7)   VALUE 0.
+
+       01 WS-POSTED-COUNT     PIC 9(7)      VALUE 0.
+       01 WS-POSTED-TOTAL     PIC 9(9)V99   VALUE 0.
+       01 GL-CONTROL-TOTAL    PIC 9(9)V99.
+       01 WS-VARIANCE         PIC S9(9)V99.
+       01 WS-BALANCED-FLAG    PIC X      VALUE "Y".
+          88 WS-BALANCED      VALUE "Y".
+          88 WS-NOT-BALANCED  VALUE "N".
+
+       01 WS-SUSPENSE-COUNT   PIC 9(7)   VALUE 0.
+
+       01 WS-TOP-TXN-TABLE.
+          05 WS-TOP-TXN        OCCURS 3 TIMES.
+             10 WS-TOP-ACCOUNT-NUMBER  PIC 9(10).
+             10 WS-TOP-AMOUNT          PIC 9(6).
+       01 WS-TOP-TEMP.
+          05 WS-TOP-TEMP-ACCOUNT-NUMBER PIC 9(10).
+          05 WS-TOP-TEMP-AMOUNT         PIC 9(6).
+       01 K                    PIC 9.
+
+       01 WS-DASH-NUMBER-EDIT  PIC ZZZ,ZZ9.
+       01 WS-DASH-AMOUNT-EDIT  PIC ZZZ,ZZZ,ZZ9.99.
+       01 WS-DASH-VARIANCE-EDIT PIC -ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY "ENTER GL CONTROL TOTAL: ".
+           ACCEPT GL-CONTROL-TOTAL.
+
+           OPEN OUTPUT DASHBOARD-REPORT
+           CALL "FILERR" USING "DASHRPT" WS-DASHRPT-STATUS
+               WS-ABEND-FLAG
+           IF WS-ABEND
+               STOP RUN
+           END-IF
+
+           PERFORM SUMMARIZE-EXCEPTIONS
+           PERFORM SUMMARIZE-POSTINGS
+           PERFORM SUMMARIZE-SUSPENSE
+           PERFORM WRITE-DASHBOARD-REPORT
+
+           CLOSE DASHBOARD-REPORT
+
+           DISPLAY "MANAGEMENT DASHBOARD COMPLETE - SEE DASHRPT.DAT"
+
+           STOP RUN.
+
+       SUMMARIZE-EXCEPTIONS.
+           MOVE "N" TO WS-EOF-FLAG
+           OPEN INPUT EXCEPTION-REPORT
+           CALL "FILERR" USING "EXCPRPT" WS-EXCPRPT-STATUS
+               WS-ABEND-FLAG
+           IF WS-ABEND
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL END-OF-FILE
+               READ EXCEPTION-REPORT
+                   AT END SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-BELOW-MIN-COUNT
+               END-READ
+           END-PERFORM
+
+           CLOSE EXCEPTION-REPORT.
+
+       SUMMARIZE-POSTINGS.
+           MOVE "N" TO WS-EOF-FLAG
+           OPEN INPUT DEPOSIT-POSTING-REPORT
+           CALL "FILERR" USING "DEPPOST" WS-DEPPOST-STATUS
+               WS-ABEND-FLAG
+           IF WS-ABEND
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL END-OF-FILE
+               READ DEPOSIT-POSTING-REPORT
+                   AT END SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       IF PST-WAS-POSTED
+                           ADD PST-DEPOSIT-AMT TO WS-POSTED-TOTAL
+                           ADD 1 TO WS-POSTED-COUNT
+                           PERFORM TRACK-LARGEST-TXN
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE DEPOSIT-POSTING-REPORT
+
+           COMPUTE WS-VARIANCE = WS-POSTED-TOTAL - GL-CONTROL-TOTAL
+           IF WS-POSTED-TOTAL = GL-CONTROL-TOTAL
+               SET WS-BALANCED TO TRUE
+           ELSE
+               SET WS-NOT-BALANCED TO TRUE
+           END-IF.
+
+       TRACK-LARGEST-TXN.
+           IF PST-DEPOSIT-AMT > WS-TOP-AMOUNT(3)
+               MOVE PST-ACCOUNT-NUMBER TO WS-TOP-ACCOUNT-NUMBER(3)
+               MOVE PST-DEPOSIT-AMT    TO WS-TOP-AMOUNT(3)
+               PERFORM VARYING K FROM 3 BY -1 UNTIL K = 1
+                   IF WS-TOP-AMOUNT(K) > WS-TOP-AMOUNT(K - 1)
+                       MOVE WS-TOP-ACCOUNT-NUMBER(K - 1) TO
+                           WS-TOP-TEMP-ACCOUNT-NUMBER
+                       MOVE WS-TOP-AMOUNT(K - 1) TO WS-TOP-TEMP-AMOUNT
+                       MOVE WS-TOP-ACCOUNT-NUMBER(K) TO
+                           WS-TOP-ACCOUNT-NUMBER(K - 1)
+                       MOVE WS-TOP-AMOUNT(K) TO WS-TOP-AMOUNT(K - 1)
+                       MOVE WS-TOP-TEMP-ACCOUNT-NUMBER TO
+                           WS-TOP-ACCOUNT-NUMBER(K)
+                       MOVE WS-TOP-TEMP-AMOUNT TO WS-TOP-AMOUNT(K)
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       SUMMARIZE-SUSPENSE.
+           MOVE "N" TO WS-EOF-FLAG
+           OPEN INPUT SUSPENSE-INVESTIGATE-RPT
+           CALL "FILERR" USING "SUSPINV" WS-SUSPINV-STATUS
+               WS-ABEND-FLAG
+           IF WS-ABEND
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL END-OF-FILE
+               READ SUSPENSE-INVESTIGATE-RPT
+                   AT END SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-SUSPENSE-COUNT
+               END-READ
+           END-PERFORM
+
+           CLOSE SUSPENSE-INVESTIGATE-RPT.
+
+       WRITE-DASHBOARD-REPORT.
+           MOVE "DAILY MANAGEMENT DASHBOARD" TO DASH-LINE
+           WRITE DASH-LINE
+
+           MOVE SPACES TO DASH-LINE
+           WRITE DASH-LINE
+
+           MOVE WS-BELOW-MIN-COUNT TO WS-DASH-NUMBER-EDIT
+           MOVE SPACES TO DASH-LINE
+           STRING "ACCOUNTS BELOW MINIMUM BALANCE: "
+               WS-DASH-NUMBER-EDIT DELIMITED BY SIZE
+               INTO DASH-LINE
+           WRITE DASH-LINE
+
+           MOVE WS-POSTED-COUNT TO WS-DASH-NUMBER-EDIT
+           MOVE SPACES TO DASH-LINE
+           STRING "DEPOSITS POSTED: " WS-DASH-NUMBER-EDIT
+               DELIMITED BY SIZE INTO DASH-LINE
+           WRITE DASH-LINE
+
+           MOVE WS-POSTED-TOTAL TO WS-DASH-AMOUNT-EDIT
+           MOVE SPACES TO DASH-LINE
+           STRING "TOTAL POSTED AMOUNT: " WS-DASH-AMOUNT-EDIT
+               DELIMITED BY SIZE INTO DASH-LINE
+           WRITE DASH-LINE
+
+           PERFORM VARYING K FROM 1 BY 1 UNTIL K > 3
+               IF WS-TOP-AMOUNT(K) > 0
+                   MOVE WS-TOP-AMOUNT(K) TO WS-DASH-AMOUNT-EDIT
+                   MOVE SPACES TO DASH-LINE
+                   STRING "LARGEST TRANSACTION " K ": ACCOUNT "
+                       WS-TOP-ACCOUNT-NUMBER(K) " AMOUNT "
+                       WS-DASH-AMOUNT-EDIT DELIMITED BY SIZE
+                       INTO DASH-LINE
+                   WRITE DASH-LINE
+               END-IF
+           END-PERFORM
+
+           MOVE SPACES TO DASH-LINE
+           IF WS-BALANCED
+               MOVE "RECONCILIATION STATUS: BALANCED" TO DASH-LINE
+           ELSE
+               MOVE WS-VARIANCE TO WS-DASH-VARIANCE-EDIT
+               STRING "RECONCILIATION STATUS: OUT OF BALANCE - "
+                   "VARIANCE " WS-DASH-VARIANCE-EDIT
+                   DELIMITED BY SIZE INTO DASH-LINE
+           END-IF
+           WRITE DASH-LINE
+
+           MOVE WS-SUSPENSE-COUNT TO WS-DASH-NUMBER-EDIT
+           MOVE SPACES TO DASH-LINE
+           STRING "SUSPENSE ITEMS FOR INVESTIGATION: "
+               WS-DASH-NUMBER-EDIT DELIMITED BY SIZE
+               INTO DASH-LINE
+           WRITE DASH-LINE.
