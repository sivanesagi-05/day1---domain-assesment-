@@ -0,0 +1,143 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BALRECON.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMAST.DAT"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY ACM-ACCOUNT-NUMBER
+               ALTERNATE RECORD KEY ACM-CUSTOMER-ID
+                   WITH DUPLICATES
+               FILE STATUS WS-ACCTMAST-STATUS.
+
+           SELECT DEPOSIT-POSTING-REPORT ASSIGN TO "DEPPOST.DAT"
+               ORGANIZATION SEQUENTIAL
+               FILE STATUS WS-DEPPOST-STATUS.
+
+           SELECT DAILY-WITHDRAWALS ASSIGN TO "DLYWTHDR.DAT"
+               ORGANIZATION SEQUENTIAL
+               FILE STATUS WS-DLYWTH-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER.
+       COPY "ACCTMAST.cpy".
+
+       FD  DEPOSIT-POSTING-REPORT.
+       01 POSTING-LINE.
+          05 PST-ACCOUNT-NUMBER     PIC 9(10).
+          05 FILLER                 PIC X(2).
+          05 PST-DEPOSIT-AMT        PIC 9(6).
+          05 FILLER                 PIC X(2).
+          05 PST-NEW-BALANCE        PIC 9(9)V99.
+          05 FILLER                 PIC X(2).
+          05 PST-STATUS             PIC X(30).
+
+       FD  DAILY-WITHDRAWALS.
+       01 DAILY-WITHDRAWAL-RECORD.
+          05 WTR-TRANS-SEQ          PIC 9(8).
+          05 WTR-ACCOUNT-NUMBER     PIC 9(10).
+          05 WTR-WITHDRAW-AMT       PIC 9(6).
+
+       WORKING-STORAGE SECTION.
+       01 WS-ACCTMAST-STATUS  PIC XX.
+       01 WS-DEPPOST-STATUS   PIC XX.
+       01 WS-DLYWTH-STATUS    PIC XX.
+       01 WS-EOF-FLAG         PIC X      VALUE "N".
+          88 END-OF-POSTINGS  VALUE "Y".
+       01 ACCOUNT-NUMBER      PIC 9(10).
+       01 OPENING-BALANCE     PIC 9(9)V99.
+       01 CLOSING-BALANCE     PIC 9(9)V99.
+       01 SUM-OF-POSTINGS     PIC S9(9)V99  VALUE 0.
+       01 EXPECTED-CLOSING    PIC S9(9)V99.
+       01 WS-ABEND-FLAG       PIC X.
+          88 WS-ABEND         VALUE "Y".
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY "ENTER ACCOUNT NUMBER: ".
+           ACCEPT ACCOUNT-NUMBER.
+
+           DISPLAY "ENTER OPENING BALANCE: ".
+           ACCEPT OPENING-BALANCE.
+
+           PERFORM LOOKUP-CLOSING-BALANCE
+           PERFORM SUM-DAY-POSTINGS
+           PERFORM SUM-DAY-WITHDRAWALS
+
+           COMPUTE EXPECTED-CLOSING =
+               OPENING-BALANCE + SUM-OF-POSTINGS
+
+           IF EXPECTED-CLOSING = CLOSING-BALANCE
+               DISPLAY "RECONCILED - opening + postings = closing"
+           ELSE
+               DISPLAY "OUT OF BALANCE - expected closing "
+                   EXPECTED-CLOSING " but master shows "
+                   CLOSING-BALANCE
+           END-IF.
+
+           STOP RUN.
+
+       LOOKUP-CLOSING-BALANCE.
+           OPEN INPUT ACCOUNT-MASTER
+           CALL "FILERR" USING "ACCTMAST" WS-ACCTMAST-STATUS
+               WS-ABEND-FLAG
+           IF WS-ABEND
+               STOP RUN
+           END-IF
+           MOVE ACCOUNT-NUMBER TO ACM-ACCOUNT-NUMBER
+           READ ACCOUNT-MASTER
+               INVALID KEY
+                   DISPLAY "Account not found on master"
+                   MOVE 0 TO CLOSING-BALANCE
+               NOT INVALID KEY
+                   MOVE ACM-BALANCE TO CLOSING-BALANCE
+           END-READ
+           CLOSE ACCOUNT-MASTER.
+
+       SUM-DAY-POSTINGS.
+           OPEN INPUT DEPOSIT-POSTING-REPORT
+           CALL "FILERR" USING "DEPPOST" WS-DEPPOST-STATUS
+               WS-ABEND-FLAG
+           IF WS-ABEND
+               STOP RUN
+           END-IF
+           PERFORM UNTIL END-OF-POSTINGS
+               READ DEPOSIT-POSTING-REPORT
+                   AT END SET END-OF-POSTINGS TO TRUE
+                   NOT AT END
+                       IF PST-ACCOUNT-NUMBER = ACCOUNT-NUMBER
+                           ADD PST-DEPOSIT-AMT TO SUM-OF-POSTINGS
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE DEPOSIT-POSTING-REPORT.
+
+       SUM-DAY-WITHDRAWALS.
+           MOVE "N" TO WS-EOF-FLAG
+           OPEN INPUT DAILY-WITHDRAWALS
+           EVALUATE WS-DLYWTH-STATUS
+               WHEN "00"
+                   PERFORM UNTIL END-OF-POSTINGS
+                       READ DAILY-WITHDRAWALS
+                           AT END SET END-OF-POSTINGS TO TRUE
+                           NOT AT END
+                               IF WTR-ACCOUNT-NUMBER = ACCOUNT-NUMBER
+                                   SUBTRACT WTR-WITHDRAW-AMT
+                                       FROM SUM-OF-POSTINGS
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE DAILY-WITHDRAWALS
+               WHEN "35"
+                   DISPLAY "NO WITHDRAWALS TODAY - DLYWTHDR.DAT "
+                       "NOT FOUND"
+               WHEN OTHER
+                   CALL "FILERR" USING "DLYWTHDR" WS-DLYWTH-STATUS
+                       WS-ABEND-FLAG
+                   IF WS-ABEND
+                       STOP RUN
+                   END-IF
+           END-EVALUATE.
