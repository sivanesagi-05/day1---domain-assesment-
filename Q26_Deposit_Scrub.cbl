@@ -0,0 +1,140 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEPSCRUB.
+
+      *****************************************************
+      * Data-validation/scrubbing pass run ahead of DEPOSIT  *
+      * against the raw daily deposit feed - checks the        *
+      * deposit amount range, splitting the feed into a clean   *
+      * file for DEPOSIT to post and a reason-coded reject file  *
+      * for the operations desk to work.                          *
+      *****************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DAILY-DEPOSITS ASSIGN TO "DLYDEPST.DAT"
+               ORGANIZATION SEQUENTIAL
+               FILE STATUS WS-DLYDEP-STATUS.
+
+           SELECT SCRUBBED-DEPOSITS ASSIGN TO "DLYDEPGD.DAT"
+               ORGANIZATION SEQUENTIAL
+               FILE STATUS WS-DLYDEPGD-STATUS.
+
+           SELECT SCRUB-REJECTS ASSIGN TO "DLYDEPBR.DAT"
+               ORGANIZATION SEQUENTIAL
+               FILE STATUS WS-DLYDEPBR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DAILY-DEPOSITS.
+       01 DAILY-DEPOSIT-RECORD.
+          05 DTR-TRANS-SEQ          PIC 9(8).
+          05 DTR-ACCOUNT-NUMBER     PIC 9(10).
+          05 DTR-DEPOSIT-AMT        PIC 9(6).
+
+       FD  SCRUBBED-DEPOSITS.
+       01 SCRUBBED-DEPOSIT-RECORD.
+          05 SGD-TRANS-SEQ          PIC 9(8).
+          05 SGD-ACCOUNT-NUMBER     PIC 9(10).
+          05 SGD-DEPOSIT-AMT        PIC 9(6).
+
+       FD  SCRUB-REJECTS.
+       01 SCRUB-REJECT-LINE.
+          05 SCR-TRANS-SEQ          PIC 9(8).
+          05 FILLER                 PIC X(2)   VALUE SPACES.
+          05 SCR-ACCOUNT-NUMBER     PIC 9(10).
+          05 FILLER                 PIC X(2)   VALUE SPACES.
+          05 SCR-DEPOSIT-AMT        PIC 9(6).
+          05 FILLER                 PIC X(2)   VALUE SPACES.
+          05 SCR-REASON             PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01 WS-MAX-DEPOSIT-LIMIT PIC 9(6) VALUE 500000.
+       01 WS-DLYDEP-STATUS    PIC XX.
+       01 WS-DLYDEPGD-STATUS  PIC XX.
+       01 WS-DLYDEPBR-STATUS  PIC XX.
+       01 WS-ABEND-FLAG       PIC X.
+          88 WS-ABEND         VALUE "Y".
+       01 WS-EOF-FLAG         PIC X      VALUE "N".
+          88 END-OF-DEPOSITS  VALUE "Y".
+       01 WS-REJECT-REASON    PIC X(30).
+       01 WS-PASSED-COUNT     PIC 9(7)   VALUE 0.
+       01 WS-REJECTED-COUNT   PIC 9(7)   VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM OPEN-ALL-FILES
+
+           PERFORM READ-DEPOSIT-RECORD
+           PERFORM UNTIL END-OF-DEPOSITS
+               PERFORM VALIDATE-ONE-DEPOSIT
+               PERFORM READ-DEPOSIT-RECORD
+           END-PERFORM
+
+           DISPLAY "DEPOSIT SCRUB COMPLETE - PASSED "
+               WS-PASSED-COUNT " REJECTED " WS-REJECTED-COUNT
+
+           CLOSE DAILY-DEPOSITS
+           CLOSE SCRUBBED-DEPOSITS
+           CLOSE SCRUB-REJECTS
+
+           STOP RUN.
+
+       OPEN-ALL-FILES.
+           OPEN INPUT DAILY-DEPOSITS
+           CALL "FILERR" USING "DLYDEPST" WS-DLYDEP-STATUS
+               WS-ABEND-FLAG
+           IF WS-ABEND
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT SCRUBBED-DEPOSITS
+           CALL "FILERR" USING "DLYDEPGD" WS-DLYDEPGD-STATUS
+               WS-ABEND-FLAG
+           IF WS-ABEND
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT SCRUB-REJECTS
+           CALL "FILERR" USING "DLYDEPBR" WS-DLYDEPBR-STATUS
+               WS-ABEND-FLAG
+           IF WS-ABEND
+               STOP RUN
+           END-IF.
+
+       READ-DEPOSIT-RECORD.
+           READ DAILY-DEPOSITS
+               AT END SET END-OF-DEPOSITS TO TRUE
+           END-READ.
+
+      * MOD11CHK is not called here: this bank's account numbers were
+      * never assigned with a MOD-11 check digit, so requiring one
+      * would reject the large majority of genuine deposits.
+       VALIDATE-ONE-DEPOSIT.
+           IF DTR-DEPOSIT-AMT NOT > 0
+               MOVE "Invalid amount - not positive"
+                   TO WS-REJECT-REASON
+               PERFORM WRITE-SCRUB-REJECT
+           ELSE
+               IF DTR-DEPOSIT-AMT > WS-MAX-DEPOSIT-LIMIT
+                   MOVE "Amount exceeds deposit limit"
+                       TO WS-REJECT-REASON
+                   PERFORM WRITE-SCRUB-REJECT
+               ELSE
+                   PERFORM WRITE-SCRUBBED-RECORD
+               END-IF
+           END-IF.
+
+       WRITE-SCRUBBED-RECORD.
+           MOVE DTR-TRANS-SEQ      TO SGD-TRANS-SEQ
+           MOVE DTR-ACCOUNT-NUMBER TO SGD-ACCOUNT-NUMBER
+           MOVE DTR-DEPOSIT-AMT    TO SGD-DEPOSIT-AMT
+           WRITE SCRUBBED-DEPOSIT-RECORD
+           ADD 1 TO WS-PASSED-COUNT.
+
+       WRITE-SCRUB-REJECT.
+           MOVE DTR-TRANS-SEQ      TO SCR-TRANS-SEQ
+           MOVE DTR-ACCOUNT-NUMBER TO SCR-ACCOUNT-NUMBER
+           MOVE DTR-DEPOSIT-AMT    TO SCR-DEPOSIT-AMT
+           MOVE WS-REJECT-REASON   TO SCR-REASON
+           WRITE SCRUB-REJECT-LINE
+           ADD 1 TO WS-REJECTED-COUNT.
