@@ -0,0 +1,141 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RISKTIER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMAST.DAT"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY ACM-ACCOUNT-NUMBER
+               ALTERNATE RECORD KEY ACM-CUSTOMER-ID
+                   WITH DUPLICATES
+               ALTERNATE RECORD KEY ACM-BRANCH
+                   WITH DUPLICATES
+               FILE STATUS WS-ACCTMAST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER.
+       COPY "ACCTMAST.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-ACCTMAST-STATUS  PIC XX.
+       01 WS-EOF-FLAG         PIC X      VALUE "N".
+          88 END-OF-ACCOUNTS  VALUE "Y".
+       01 WS-CLASSIFIED-COUNT PIC 9(7)   VALUE 0.
+       01 WS-ABEND-FLAG       PIC X.
+          88 WS-ABEND         VALUE "Y".
+       01 WS-BEFORE-IMAGE     PIC X(58).
+       01 WS-AFTER-IMAGE      PIC X(58).
+       01 WS-LOW-BRANCH       PIC X(4).
+       01 WS-HIGH-BRANCH      PIC X(4).
+       01 WS-RANGE-FLAG       PIC X      VALUE "Y".
+          88 WS-IN-RANGE      VALUE "Y".
+          88 WS-NOT-IN-RANGE  VALUE "N".
+       01 WS-SKIPPED-COUNT    PIC 9(7)   VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY "PARTITION LOW BRANCH (SPACES = ALL BRANCHES): ".
+           ACCEPT WS-LOW-BRANCH.
+           DISPLAY "PARTITION HIGH BRANCH (SPACES = ALL BRANCHES): ".
+           ACCEPT WS-HIGH-BRANCH.
+
+           OPEN I-O ACCOUNT-MASTER
+           CALL "FILERR" USING "ACCTMAST" WS-ACCTMAST-STATUS
+               WS-ABEND-FLAG
+           IF WS-ABEND
+               STOP RUN
+           END-IF
+
+           PERFORM POSITION-TO-PARTITION-START
+
+           IF NOT END-OF-ACCOUNTS
+               PERFORM READ-ACCOUNT-RECORD
+               PERFORM UNTIL END-OF-ACCOUNTS
+                   PERFORM CHECK-BRANCH-RANGE
+                   IF WS-IN-RANGE
+                       PERFORM CLASSIFY-AND-REWRITE
+                   ELSE
+                       ADD 1 TO WS-SKIPPED-COUNT
+                   END-IF
+                   IF NOT END-OF-ACCOUNTS
+                       PERFORM READ-ACCOUNT-RECORD
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           DISPLAY "RISK TIER RUN COMPLETE - "
+               WS-CLASSIFIED-COUNT " ACCOUNT(S) CLASSIFIED, "
+               WS-SKIPPED-COUNT " OUTSIDE PARTITION"
+
+           CLOSE ACCOUNT-MASTER
+
+           STOP RUN.
+
+       POSITION-TO-PARTITION-START.
+           MOVE "N" TO WS-EOF-FLAG
+           IF WS-LOW-BRANCH NOT = SPACES
+               MOVE WS-LOW-BRANCH TO ACM-BRANCH
+               START ACCOUNT-MASTER KEY IS NOT LESS THAN ACM-BRANCH
+                   INVALID KEY SET END-OF-ACCOUNTS TO TRUE
+               END-START
+           END-IF.
+
+       READ-ACCOUNT-RECORD.
+           READ ACCOUNT-MASTER NEXT RECORD
+               AT END SET END-OF-ACCOUNTS TO TRUE
+           END-READ.
+
+      * WHEN A PARTITION RANGE IS IN EFFECT, POSITION-TO-PARTITION-
+      * START HAS ALREADY POSITIONED THE FILE (VIA THE ACM-BRANCH
+      * ALTERNATE KEY) AT THE FIRST RECORD WHOSE BRANCH IS >= THE
+      * LOW END OF THE RANGE, AND SUBSEQUENT READ NEXTS FOLLOW THAT
+      * SAME KEY ORDER - SO ONLY THE UPPER BOUND NEEDS CHECKING HERE.
+      * ONCE A RECORD IS PAST THE HIGH END, EVERY RECORD AFTER IT IS
+      * TOO (SAME ASCENDING KEY ORDER), BUT MAIN-LOGIC STILL READS TO
+      * THE TRUE END OF FILE RATHER THAN STOPPING AT THE FIRST ONE,
+      * SO WS-SKIPPED-COUNT COMES OUT AS THE ACTUAL OUT-OF-PARTITION
+      * COUNT AND NOT JUST 1.
+       CHECK-BRANCH-RANGE.
+           IF WS-LOW-BRANCH = SPACES
+               SET WS-IN-RANGE TO TRUE
+           ELSE
+               IF ACM-BRANCH <= WS-HIGH-BRANCH
+                   SET WS-IN-RANGE TO TRUE
+               ELSE
+                   SET WS-NOT-IN-RANGE TO TRUE
+               END-IF
+           END-IF.
+
+       CLASSIFY-AND-REWRITE.
+           MOVE ACCOUNT-RECORD TO WS-BEFORE-IMAGE
+           PERFORM CLASSIFY-RISK-TIER
+           REWRITE ACCOUNT-RECORD
+           CALL "FILERR" USING "ACCTMAST" WS-ACCTMAST-STATUS
+               WS-ABEND-FLAG
+           IF WS-ABEND
+               STOP RUN
+           END-IF
+           MOVE ACCOUNT-RECORD TO WS-AFTER-IMAGE
+           CALL "AUDITLOG" USING "RISKTIER" "BATCH"
+               WS-BEFORE-IMAGE WS-AFTER-IMAGE
+           ADD 1 TO WS-CLASSIFIED-COUNT.
+
+       CLASSIFY-RISK-TIER.
+           IF ACM-MISSED-PAYMENTS >= 6
+               MOVE "CRITICAL" TO ACM-RISK-TIER
+           ELSE
+               IF ACM-MISSED-PAYMENTS >= 3
+                  OR ACM-BALANCE < 1000
+                   MOVE "HIGH"     TO ACM-RISK-TIER
+               ELSE
+                   IF ACM-MISSED-PAYMENTS >= 1
+                      OR ACM-ACCOUNT-AGE-MONTHS < 6
+                       MOVE "MEDIUM" TO ACM-RISK-TIER
+                   ELSE
+                       MOVE "LOW"     TO ACM-RISK-TIER
+                   END-IF
+               END-IF
+           END-IF.
