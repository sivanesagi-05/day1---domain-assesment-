@@ -0,0 +1,11 @@
+      *****************************************************
+      * LOANMAST.cpy                                       *
+      * Record layout for the LOAN-MASTER file - income and *
+      * existing-loan-balance on record for a customer, so   *
+      * LOANELIG can check those figures instead of taking   *
+      * the applicant's word for them.                       *
+      *****************************************************
+       01 LOAN-MASTER-RECORD.
+          05 LNM-CUSTOMER-ID        PIC 9(8).
+          05 LNM-MONTHLY-INCOME     PIC 9(7).
+          05 LNM-EXISTING-LOAN-BAL  PIC 9(9).
