@@ -0,0 +1,10 @@
+      *****************************************************
+      * GRDBAND.cpy                                        *
+      * Grade band table - read sequentially in descending  *
+      * GBD-MIN-MARKS order; first band the marks clear      *
+      * wins.                                                *
+      *****************************************************
+       01 GRADE-BAND-RECORD.
+          05 GBD-SEQUENCE           PIC 9(2).
+          05 GBD-MIN-MARKS          PIC 9(3).
+          05 GBD-GRADE              PIC X(2).
