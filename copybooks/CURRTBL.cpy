@@ -0,0 +1,10 @@
+      *****************************************************
+      * CURRTBL.cpy                                        *
+      * Exchange-rate table keyed by currency code - rate   *
+      * expresses one unit of the currency in home-currency  *
+      * terms, for converting foreign-currency interest       *
+      * calculations back to the home currency.               *
+      *****************************************************
+       01 CURRENCY-RATE-RECORD.
+          05 CUR-CURRENCY-CODE      PIC X(3).
+          05 CUR-EXCHANGE-RATE      PIC 9(5)V9(4).
