@@ -0,0 +1,7 @@
+      *****************************************************
+      * RATETBL.cpy                                        *
+      * Interest-rate lookup keyed by grade/band letter.    *
+      *****************************************************
+       01 RATE-TABLE-RECORD.
+          05 RTB-GRADE              PIC X(2).
+          05 RTB-INTEREST-RATE      PIC 9(2)V99.
