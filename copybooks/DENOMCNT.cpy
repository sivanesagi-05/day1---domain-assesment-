@@ -0,0 +1,16 @@
+      *****************************************************
+      * DENOMCNT.cpy                                       *
+      * Optional cash-drawer denomination breakdown for a   *
+      * posted deposit, keyed on DEN-TRANS-SEQ. Not every    *
+      * deposit has a matching record - only cash deposits   *
+      * a teller chooses to break down by note/coin value.   *
+      *****************************************************
+       01 DENOMINATION-RECORD.
+          05 DEN-TRANS-SEQ         PIC 9(8).
+          05 DEN-QTY-500           PIC 9(4).
+          05 DEN-QTY-200           PIC 9(4).
+          05 DEN-QTY-100           PIC 9(4).
+          05 DEN-QTY-50            PIC 9(4).
+          05 DEN-QTY-20            PIC 9(4).
+          05 DEN-QTY-10            PIC 9(4).
+          05 DEN-COIN-VALUE        PIC 9(4)V99.
