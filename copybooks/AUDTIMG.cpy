@@ -0,0 +1,40 @@
+      *****************************************************
+      * AUDTIMG.cpy                                        *
+      * Before/after image audit-trail record for an        *
+      * account-master update - one record per change with   *
+      * the full record layout captured both ways, plus       *
+      * when the change was made, who/what made it, and       *
+      * what kind of change it was.                            *
+      *****************************************************
+       01 ACCT-AUDIT-TRAIL-RECORD.
+          05 AAT-TIMESTAMP          PIC X(16).
+          05 AAT-JOB-USER-ID        PIC X(8).
+          05 AAT-CHANGE-TYPE        PIC X(10).
+             88 AAT-DEPOSIT-CHANGE      VALUE "DEPOSIT".
+             88 AAT-WITHDRAWAL-CHANGE   VALUE "WITHDRAWAL".
+             88 AAT-PIN-CHANGE          VALUE "PIN-RESET".
+             88 AAT-RISK-TIER-CHANGE    VALUE "RISKTIER".
+          05 AAT-BEFORE-IMAGE.
+             10 AATB-ACCOUNT-NUMBER     PIC 9(10).
+             10 AATB-CUSTOMER-ID        PIC 9(8).
+             10 AATB-BALANCE            PIC 9(9)V99.
+             10 AATB-ACCOUNT-TYPE       PIC X(2).
+             10 AATB-BRANCH             PIC X(4).
+             10 AATB-MISSED-PAYMENTS    PIC 9(2).
+             10 AATB-ACCOUNT-AGE-MONTHS PIC 9(3).
+             10 AATB-RISK-TIER          PIC X(8).
+             10 AATB-STATUS             PIC X.
+             10 AATB-MTD-TXN-COUNT      PIC 9(4).
+             10 AATB-YTD-TXN-COUNT      PIC 9(5).
+          05 AAT-AFTER-IMAGE.
+             10 AATA-ACCOUNT-NUMBER     PIC 9(10).
+             10 AATA-CUSTOMER-ID        PIC 9(8).
+             10 AATA-BALANCE            PIC 9(9)V99.
+             10 AATA-ACCOUNT-TYPE       PIC X(2).
+             10 AATA-BRANCH             PIC X(4).
+             10 AATA-MISSED-PAYMENTS    PIC 9(2).
+             10 AATA-ACCOUNT-AGE-MONTHS PIC 9(3).
+             10 AATA-RISK-TIER          PIC X(8).
+             10 AATA-STATUS             PIC X.
+             10 AATA-MTD-TXN-COUNT      PIC 9(4).
+             10 AATA-YTD-TXN-COUNT      PIC 9(5).
