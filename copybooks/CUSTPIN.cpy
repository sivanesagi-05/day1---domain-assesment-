@@ -0,0 +1,12 @@
+      *****************************************************
+      * CUSTPIN.cpy                                        *
+      * Record layout for the CUSTOMER-PIN-MASTER file.    *
+      * Indexed file keyed on CPM-ACCOUNT-NUMBER.          *
+      *****************************************************
+       01 CUSTOMER-PIN-RECORD.
+          05 CPM-ACCOUNT-NUMBER     PIC 9(10).
+          05 CPM-STORED-PIN         PIC 9(4).
+          05 CPM-FAILED-ATTEMPTS    PIC 9.
+          05 CPM-LOCKOUT-FLAG       PIC X.
+             88 CPM-ACCOUNT-LOCKED  VALUE "Y".
+             88 CPM-ACCOUNT-OPEN    VALUE "N".
