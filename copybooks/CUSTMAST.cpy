@@ -0,0 +1,19 @@
+      *****************************************************
+      * CUSTMAST.cpy                                       *
+      * Customer master record - keyed by CUM-CUSTOMER-ID.  *
+      * Holds date of birth so age-based eligibility checks  *
+      * no longer have to re-ask for age on every run.        *
+      *****************************************************
+       01 CUSTOMER-MASTER-RECORD.
+          05 CUM-CUSTOMER-ID         PIC 9(8).
+          05 CUM-CUSTOMER-NAME       PIC X(30).
+          05 CUM-DATE-OF-BIRTH.
+             10 CUM-DOB-YYYY         PIC 9(4).
+             10 CUM-DOB-MM           PIC 9(2).
+             10 CUM-DOB-DD           PIC 9(2).
+          05 CUM-ADDRESS             PIC X(40).
+          05 CUM-CURRENT-AGE         PIC 9(3).
+          05 CUM-ELIGIBILITY-FLAG    PIC X.
+             88 CUM-ELIGIBLE         VALUE "Y".
+             88 CUM-NOT-ELIGIBLE     VALUE "N".
+          05 CUM-ELIGIBILITY-DATE    PIC 9(8).
