@@ -0,0 +1,8 @@
+      *****************************************************
+      * MINBALPM.cpy                                       *
+      * Record layout for the MIN-BAL-PARAMETER file -     *
+      * minimum balance policy keyed by account type.       *
+      *****************************************************
+       01 MIN-BAL-PARM-RECORD.
+          05 MBP-ACCOUNT-TYPE       PIC X(2).
+          05 MBP-MIN-BAL            PIC 9(9)V99.
