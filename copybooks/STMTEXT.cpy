@@ -0,0 +1,14 @@
+      *****************************************************
+      * STMTEXT.cpy                                        *
+      * Fixed-format extract record in the layout the       *
+      * statement-print vendor package expects. One record  *
+      * per posted deposit/withdrawal transaction.           *
+      *****************************************************
+       01 STATEMENT-EXTRACT-RECORD.
+          05 STX-ACCOUNT-NUMBER    PIC 9(10).
+          05 STX-TRANS-TYPE        PIC X.
+             88 STX-DEPOSIT        VALUE "D".
+             88 STX-WITHDRAWAL     VALUE "W".
+          05 STX-TRANS-AMOUNT      PIC 9(6).
+          05 STX-NEW-BALANCE       PIC 9(9)V99.
+          05 STX-TIMESTAMP         PIC X(16).
