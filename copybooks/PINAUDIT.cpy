@@ -0,0 +1,10 @@
+      *****************************************************
+      * PINAUDIT.cpy                                       *
+      * Audit trail for supervisor-initiated PIN resets -    *
+      * one record per change, old and new PIN both logged.  *
+      *****************************************************
+       01 PIN-CHANGE-AUDIT-RECORD.
+          05 PCA-ACCOUNT-NUMBER    PIC 9(10).
+          05 PCA-OLD-PIN           PIC 9(4).
+          05 PCA-NEW-PIN           PIC 9(4).
+          05 PCA-TIMESTAMP         PIC X(16).
