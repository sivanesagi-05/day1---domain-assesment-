@@ -0,0 +1,22 @@
+      *****************************************************
+      * ACCTMAST.cpy                                       *
+      * Shared account-master record layout - keyed by      *
+      * ACM-ACCOUNT-NUMBER. Used by every program that       *
+      * opens ACCTMAST.DAT so the physical layout stays       *
+      * consistent across the account-maintenance suite.      *
+      *****************************************************
+       01 ACCOUNT-RECORD.
+          05 ACM-ACCOUNT-NUMBER     PIC 9(10).
+          05 ACM-CUSTOMER-ID        PIC 9(8).
+          05 ACM-BALANCE            PIC 9(9)V99.
+          05 ACM-ACCOUNT-TYPE       PIC X(2).
+          05 ACM-BRANCH             PIC X(4).
+          05 ACM-MISSED-PAYMENTS    PIC 9(2).
+          05 ACM-ACCOUNT-AGE-MONTHS PIC 9(3).
+          05 ACM-RISK-TIER          PIC X(8).
+          05 ACM-STATUS             PIC X.
+             88 ACM-ACCT-ACTIVE     VALUE "A".
+             88 ACM-ACCT-DORMANT    VALUE "D".
+             88 ACM-ACCT-CLOSED     VALUE "C".
+          05 ACM-MTD-TXN-COUNT      PIC 9(4).
+          05 ACM-YTD-TXN-COUNT      PIC 9(5).
