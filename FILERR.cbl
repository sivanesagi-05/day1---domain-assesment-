@@ -0,0 +1,33 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FILERR.
+
+      *****************************************************
+      * Common file-status error check, shared by the       *
+      * account-maintenance programs. Callers pass the       *
+      * file name (for the message), the FILE STATUS value   *
+      * just set by an OPEN/READ/WRITE/REWRITE/CLOSE, and     *
+      * get back an abend flag so the caller can STOP RUN     *
+      * itself - control never leaves the calling program.    *
+      *****************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01 LS-FILE-NAME      PIC X(12).
+       01 LS-FILE-STATUS    PIC XX.
+       01 LS-ABEND-FLAG     PIC X.
+          88 LS-ABEND       VALUE "Y".
+          88 LS-NO-ABEND    VALUE "N".
+
+       PROCEDURE DIVISION USING LS-FILE-NAME LS-FILE-STATUS
+                                LS-ABEND-FLAG.
+       MAIN-LOGIC.
+           IF LS-FILE-STATUS = "00" OR "04"
+               SET LS-NO-ABEND TO TRUE
+           ELSE
+               DISPLAY "FILE ERROR ON " LS-FILE-NAME
+                   ": STATUS=" LS-FILE-STATUS
+               SET LS-ABEND TO TRUE
+           END-IF
+           GOBACK.
