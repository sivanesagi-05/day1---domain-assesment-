@@ -1,33 +1,124 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. GRADE.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRADE-BAND-TABLE ASSIGN TO "GRDBAND.DAT"
+               ORGANIZATION INDEXED
+               ACCESS MODE SEQUENTIAL
+               RECORD KEY GBD-SEQUENCE
+               FILE STATUS WS-GRDBAND-STATUS.
+
+           SELECT RATE-TABLE ASSIGN TO "RATETBL.DAT"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY RTB-GRADE
+               FILE STATUS WS-RATETBL-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  GRADE-BAND-TABLE.
+       COPY "GRDBAND.cpy".
+
+       FD  RATE-TABLE.
+       COPY "RATETBL.cpy".
+
        WORKING-STORAGE SECTION.
-       01 MARKS    PIC 9(3).
-       01 GRADE    PIC X.
+       01 WS-GRDBAND-STATUS  PIC XX.
+       01 WS-RATETBL-STATUS  PIC XX.
+       01 WS-EOF-FLAG        PIC X      VALUE "N".
+          88 END-OF-BANDS    VALUE "Y".
+       01 WS-ABEND-FLAG      PIC X.
+          88 WS-ABEND        VALUE "Y".
+       01 BAND-TABLE.
+          05 BAND-ENTRY   OCCURS 20 TIMES.
+             10 BT-MIN-MARKS  PIC 9(3).
+             10 BT-GRADE      PIC X(2).
+       01 BAND-COUNT         PIC 9(2)   VALUE 0.
+       01 I                  PIC 9(2).
+       01 J                  PIC 9(2).
+       01 TEMP-BAND-ENTRY.
+          05 TEMP-MIN-MARKS  PIC 9(3).
+          05 TEMP-GRADE      PIC X(2).
+       01 MARKS              PIC 9(3).
+       01 GRADE              PIC X(2).
+       01 INTEREST-RATE      PIC 9(2)V99.
 
        PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM LOAD-GRADE-BANDS
+           PERFORM SORT-BANDS-DESCENDING
+
            DISPLAY "ENTER MARKS: ".
            ACCEPT MARKS.
 
-           IF MARKS >= 90
-               MOVE 'A' TO GRADE
-           ELSE
-               IF MARKS >= 80
-                   MOVE 'B' TO GRADE
-               ELSE
-                   IF MARKS >= 70
-                       MOVE 'C' TO GRADE
-                   ELSE
-                       IF MARKS >= 60
-                           MOVE 'D' TO GRADE
-                       ELSE
-                           MOVE 'F' TO GRADE
-                       END-IF
-                   END-IF
-               END-IF
-           END-IF.
+           PERFORM ASSIGN-GRADE-FROM-TABLE
 
            DISPLAY "GRADE = " GRADE.
 
+           PERFORM LOOKUP-INTEREST-RATE
+
            STOP RUN.
+
+       LOAD-GRADE-BANDS.
+           OPEN INPUT GRADE-BAND-TABLE
+           CALL "FILERR" USING "GRDBAND" WS-GRDBAND-STATUS
+               WS-ABEND-FLAG
+           IF WS-ABEND
+               STOP RUN
+           END-IF
+           PERFORM UNTIL END-OF-BANDS
+               READ GRADE-BAND-TABLE
+                   AT END SET END-OF-BANDS TO TRUE
+                   NOT AT END
+                       ADD 1 TO BAND-COUNT
+                       MOVE GBD-MIN-MARKS TO BT-MIN-MARKS(BAND-COUNT)
+                       MOVE GBD-GRADE     TO BT-GRADE(BAND-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE GRADE-BAND-TABLE.
+
+      * GBD-SEQUENCE (THE RECORD KEY) IS A GENERIC LOAD SEQUENCE,
+      * NOT A THRESHOLD-SORT KEY, SO GRDBAND.DAT'S PHYSICAL READ
+      * ORDER IS NOT GUARANTEED TO BE DESCENDING BY MIN-MARKS.
+      * SORT THE IN-MEMORY TABLE HERE SO ASSIGN-GRADE-FROM-TABLE'S
+      * FIRST-MATCH SCAN IS SAFE REGARDLESS OF LOAD ORDER.
+       SORT-BANDS-DESCENDING.
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I > BAND-COUNT - 1
+               PERFORM VARYING J FROM 1 BY 1
+                       UNTIL J > BAND-COUNT - I
+                   IF BT-MIN-MARKS(J) < BT-MIN-MARKS(J + 1)
+                       MOVE BAND-ENTRY(J)     TO TEMP-BAND-ENTRY
+                       MOVE BAND-ENTRY(J + 1) TO BAND-ENTRY(J)
+                       MOVE TEMP-BAND-ENTRY   TO BAND-ENTRY(J + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       ASSIGN-GRADE-FROM-TABLE.
+           MOVE "F" TO GRADE
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > BAND-COUNT
+               IF MARKS >= BT-MIN-MARKS(I)
+                   MOVE BT-GRADE(I) TO GRADE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       LOOKUP-INTEREST-RATE.
+           OPEN INPUT RATE-TABLE
+           CALL "FILERR" USING "RATETBL" WS-RATETBL-STATUS
+               WS-ABEND-FLAG
+           IF WS-ABEND
+               STOP RUN
+           END-IF
+           MOVE GRADE TO RTB-GRADE
+           READ RATE-TABLE
+               INVALID KEY
+                   DISPLAY "No interest rate on file for this grade"
+               NOT INVALID KEY
+                   MOVE RTB-INTEREST-RATE TO INTEREST-RATE
+                   DISPLAY "INTEREST RATE = " INTEREST-RATE
+           END-READ
+           CLOSE RATE-TABLE.
