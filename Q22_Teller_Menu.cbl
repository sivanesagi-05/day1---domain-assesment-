@@ -0,0 +1,53 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TELLRMENU.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-MENU-CHOICE      PIC 9      VALUE 0.
+          88 WS-EXIT-CHOICE   VALUE 9.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM UNTIL WS-EXIT-CHOICE
+               PERFORM DISPLAY-MENU
+               PERFORM PROCESS-CHOICE
+           END-PERFORM
+
+           GOBACK.
+
+       DISPLAY-MENU.
+           DISPLAY " "
+           DISPLAY "========================================"
+           DISPLAY "       BRANCH TELLER MAINTENANCE MENU"
+           DISPLAY "========================================"
+           DISPLAY "  1. AGE ELIGIBILITY CHECK"
+           DISPLAY "  2. MINIMUM BALANCE CHECK"
+           DISPLAY "  3. PIN VERIFICATION"
+           DISPLAY "  4. LOW BALANCE WARNING"
+           DISPLAY "  5. RUN DEPOSIT POSTING"
+           DISPLAY "  6. BALANCE INQUIRY"
+           DISPLAY "  9. EXIT"
+           DISPLAY "ENTER CHOICE: ".
+           ACCEPT WS-MENU-CHOICE.
+
+       PROCESS-CHOICE.
+           EVALUATE WS-MENU-CHOICE
+               WHEN 1
+                   CALL "AGEELIGIBILITY"
+               WHEN 2
+                   CALL "MINBALANCE"
+               WHEN 3
+                   CALL "PINVERIFY"
+               WHEN 4
+                   CALL "LOWBALANCE"
+               WHEN 5
+                   CALL "DEPOSIT"
+               WHEN 6
+                   CALL "BALINQ"
+               WHEN 9
+                   DISPLAY "EXITING TELLER MENU"
+               WHEN OTHER
+                   DISPLAY "INVALID CHOICE - PLEASE RE-ENTER"
+           END-EVALUATE.
