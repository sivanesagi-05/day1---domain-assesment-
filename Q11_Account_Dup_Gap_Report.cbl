@@ -0,0 +1,109 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTDUPGAP.
+
+      *****************************************************
+      * ACCOUNT-MASTER'S OWN RECORD KEY (ACM-ACCOUNT-NUMBER,   *
+      * NO WITH DUPLICATES) ALREADY REJECTS ANY WRITE/REWRITE    *
+      * THAT WOULD CREATE A DUPLICATE ACCOUNT NUMBER BEFORE IT     *
+      * EVER REACHES ACCTMAST.DAT, SO THE DUPLICATE-NUMBER CHECK    *
+      * BELOW CAN NEVER FIRE AGAINST THIS FILE - ONLY THE GAP        *
+      * DETECTION HALF IS REACHABLE. THERE IS NO RAW PRE-LOAD OR      *
+      * MIGRATION FEED IN THIS SYSTEM FOR ACCOUNT NUMBERS TO CHECK      *
+      * FOR DUPLICATES BEFORE THEY ARE LOADED INTO ACCTMAST; IF ONE       *
+      * IS EVER INTRODUCED, POINT THE DUPLICATE-CHECK HALF OF THIS         *
+      * REPORT AT THAT FEED INSTEAD OF ACCTMAST.DAT.                        *
+      *****************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMAST.DAT"
+               ORGANIZATION INDEXED
+               ACCESS MODE SEQUENTIAL
+               RECORD KEY ACM-ACCOUNT-NUMBER
+               ALTERNATE RECORD KEY ACM-CUSTOMER-ID
+                   WITH DUPLICATES
+               FILE STATUS WS-ACCTMAST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER.
+       COPY "ACCTMAST.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-ACCTMAST-STATUS  PIC XX.
+       01 WS-EOF-FLAG         PIC X      VALUE "N".
+          88 END-OF-ACCOUNTS  VALUE "Y".
+       01 ARR.
+          05 A   PIC 9(10)  OCCURS 1000 TIMES.
+       01 I                  PIC 9(4).
+       01 J                  PIC 9(4).
+       01 ACCOUNT-COUNT      PIC 9(4)   VALUE 0.
+       01 TEMP               PIC 9(10).
+       01 GAP-SIZE           PIC 9(10).
+       01 WS-ABEND-FLAG      PIC X.
+          88 WS-ABEND        VALUE "Y".
+       01 WS-TABLE-FULL-FLAG PIC X      VALUE "N".
+          88 WS-TABLE-FULL   VALUE "Y".
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN INPUT ACCOUNT-MASTER
+           CALL "FILERR" USING "ACCTMAST" WS-ACCTMAST-STATUS
+               WS-ABEND-FLAG
+           IF WS-ABEND
+               STOP RUN
+           END-IF
+
+           PERFORM READ-ACCOUNT-RECORD
+           PERFORM UNTIL END-OF-ACCOUNTS
+               IF ACCOUNT-COUNT >= 1000
+                   IF NOT WS-TABLE-FULL
+                       SET WS-TABLE-FULL TO TRUE
+                       DISPLAY "WARNING: OVER 1000 ACCOUNTS ON FILE - "
+                           "REPORT LIMITED TO FIRST 1000"
+                   END-IF
+               ELSE
+                   ADD 1 TO ACCOUNT-COUNT
+                   MOVE ACM-ACCOUNT-NUMBER TO A(ACCOUNT-COUNT)
+               END-IF
+               PERFORM READ-ACCOUNT-RECORD
+           END-PERFORM
+
+           CLOSE ACCOUNT-MASTER
+
+           PERFORM SORT-ACCOUNT-NUMBERS
+           PERFORM REPORT-DUPLICATES-AND-GAPS
+
+           STOP RUN.
+
+       READ-ACCOUNT-RECORD.
+           READ ACCOUNT-MASTER
+               AT END SET END-OF-ACCOUNTS TO TRUE
+           END-READ.
+
+       SORT-ACCOUNT-NUMBERS.
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I > ACCOUNT-COUNT - 1
+               PERFORM VARYING J FROM 1 BY 1
+                       UNTIL J > ACCOUNT-COUNT - I
+                   IF A(J) > A(J + 1)
+                       MOVE A(J)     TO TEMP
+                       MOVE A(J + 1) TO A(J)
+                       MOVE TEMP     TO A(J + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       REPORT-DUPLICATES-AND-GAPS.
+           DISPLAY "ACCOUNT NUMBER DUPLICATE/GAP REPORT:"
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I > ACCOUNT-COUNT - 1
+               IF A(I) = A(I + 1)
+                   DISPLAY "DUPLICATE ACCOUNT NUMBER: " A(I)
+               ELSE
+                   COMPUTE GAP-SIZE = A(I + 1) - A(I)
+                   IF GAP-SIZE > 1
+                       DISPLAY "GAP BETWEEN " A(I) " AND " A(I + 1)
+                   END-IF
+               END-IF
+           END-PERFORM.
