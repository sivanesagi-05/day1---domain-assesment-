@@ -0,0 +1,77 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EODBAL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DEPOSIT-POSTING-REPORT ASSIGN TO "DEPPOST.DAT"
+               ORGANIZATION SEQUENTIAL
+               FILE STATUS WS-DEPPOST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DEPOSIT-POSTING-REPORT.
+       01 POSTING-LINE.
+          05 PST-ACCOUNT-NUMBER     PIC 9(10).
+          05 FILLER                 PIC X(2).
+          05 PST-DEPOSIT-AMT        PIC 9(6).
+          05 FILLER                 PIC X(2).
+          05 PST-NEW-BALANCE        PIC 9(9)V99.
+          05 FILLER                 PIC X(2).
+          05 PST-STATUS             PIC X(30).
+             88 PST-WAS-POSTED     VALUE "Posted"
+                 "Posted to suspense - investigate"
+                 "Posted - supervisor approved".
+
+       WORKING-STORAGE SECTION.
+       01 WS-DEPPOST-STATUS   PIC XX.
+       01 WS-EOF-FLAG         PIC X      VALUE "N".
+          88 END-OF-POSTINGS  VALUE "Y".
+       01 WS-ABEND-FLAG       PIC X.
+          88 WS-ABEND         VALUE "Y".
+       01 WS-POSTED-TOTAL     PIC 9(9)V99   VALUE 0.
+       01 WS-POSTED-COUNT     PIC 9(7)      VALUE 0.
+       01 GL-CONTROL-TOTAL    PIC 9(9)V99.
+       01 WS-VARIANCE         PIC S9(9)V99.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY "ENTER GL CONTROL TOTAL: ".
+           ACCEPT GL-CONTROL-TOTAL.
+
+           PERFORM SUM-POSTED-DEPOSITS
+
+           COMPUTE WS-VARIANCE = WS-POSTED-TOTAL - GL-CONTROL-TOTAL
+
+           DISPLAY "POSTED DEPOSITS: " WS-POSTED-COUNT
+               " TOTAL " WS-POSTED-TOTAL
+
+           IF WS-POSTED-TOTAL = GL-CONTROL-TOTAL
+               DISPLAY "BALANCED - postings agree with GL total"
+           ELSE
+               DISPLAY "OUT OF BALANCE - GL total " GL-CONTROL-TOTAL
+                   " variance " WS-VARIANCE
+           END-IF.
+
+           STOP RUN.
+
+       SUM-POSTED-DEPOSITS.
+           OPEN INPUT DEPOSIT-POSTING-REPORT
+           CALL "FILERR" USING "DEPPOST" WS-DEPPOST-STATUS
+               WS-ABEND-FLAG
+           IF WS-ABEND
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL END-OF-POSTINGS
+               READ DEPOSIT-POSTING-REPORT
+                   AT END SET END-OF-POSTINGS TO TRUE
+                   NOT AT END
+                       IF PST-WAS-POSTED
+                           ADD PST-DEPOSIT-AMT TO WS-POSTED-TOTAL
+                           ADD 1 TO WS-POSTED-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE DEPOSIT-POSTING-REPORT.
