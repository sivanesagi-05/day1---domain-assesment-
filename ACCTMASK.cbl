@@ -0,0 +1,33 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTMASK.
+
+      *****************************************************
+      * PCI-style masking for account/card numbers printed  *
+      * on reports - replaces all but the last 4 digits       *
+      * with asterisks. Built on DGTREV's digit-extraction      *
+      * approach: reverse to pull off the last 4 digits,         *
+      * then reverse again to put them back in order.             *
+      *****************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-LAST-4-REVERSED  PIC 9(10).
+       01 WS-LAST-4           PIC 9(10).
+       01 WS-LAST-4-EDIT      PIC 9(4).
+
+       LINKAGE SECTION.
+       01 LS-ACCOUNT-NUMBER   PIC 9(10).
+       01 LS-MASKED-NUMBER    PIC X(10).
+
+       PROCEDURE DIVISION USING LS-ACCOUNT-NUMBER LS-MASKED-NUMBER.
+       MAIN-LOGIC.
+           CALL "DGTREV" USING LS-ACCOUNT-NUMBER 4
+               WS-LAST-4-REVERSED
+           CALL "DGTREV" USING WS-LAST-4-REVERSED 4
+               WS-LAST-4
+
+           MOVE WS-LAST-4 TO WS-LAST-4-EDIT
+
+           MOVE "******" TO LS-MASKED-NUMBER(1:6)
+           MOVE WS-LAST-4-EDIT TO LS-MASKED-NUMBER(7:4)
+
+           GOBACK.
