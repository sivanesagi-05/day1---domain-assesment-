@@ -0,0 +1,296 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEPAPPR.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PENDING-APPROVAL-QUEUE ASSIGN TO "DEPPEND.DAT"
+               ORGANIZATION INDEXED
+               ACCESS MODE SEQUENTIAL
+               RECORD KEY PAQ-TRANS-SEQ
+               FILE STATUS WS-DEPPEND-STATUS.
+
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMAST.DAT"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY ACM-ACCOUNT-NUMBER
+               ALTERNATE RECORD KEY ACM-CUSTOMER-ID
+                   WITH DUPLICATES
+               FILE STATUS WS-ACCTMAST-STATUS.
+
+           SELECT DEPOSIT-POSTING-REPORT ASSIGN TO "DEPPOST.DAT"
+               ORGANIZATION SEQUENTIAL
+               FILE STATUS WS-DEPPOST-STATUS.
+
+           SELECT DEPOSIT-AUDIT-LOG ASSIGN TO "DEPAUDIT.DAT"
+               ORGANIZATION SEQUENTIAL
+               FILE STATUS WS-DEPAUDIT-STATUS.
+
+           SELECT STATEMENT-EXTRACT ASSIGN TO "STMTEXT.DAT"
+               ORGANIZATION SEQUENTIAL
+               FILE STATUS WS-STMTEXT-STATUS.
+
+           SELECT SUSPENSE-INVESTIGATE-RPT ASSIGN TO "SUSPINV.DAT"
+               ORGANIZATION SEQUENTIAL
+               FILE STATUS WS-SUSPINV-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PENDING-APPROVAL-QUEUE.
+       01 PENDING-APPROVAL-RECORD.
+          05 PAQ-TRANS-SEQ         PIC 9(8).
+          05 PAQ-ACCOUNT-NUMBER    PIC 9(10).
+          05 PAQ-DEPOSIT-AMT       PIC 9(6).
+          05 PAQ-STATUS            PIC X(10).
+             88 PAQ-IS-PENDING     VALUE "PENDING".
+             88 PAQ-IS-APPROVED    VALUE "APPROVED".
+             88 PAQ-IS-DECLINED    VALUE "DECLINED".
+
+       FD  ACCOUNT-MASTER.
+       COPY "ACCTMAST.cpy".
+
+       FD  DEPOSIT-POSTING-REPORT.
+       01 POSTING-LINE.
+          05 PST-ACCOUNT-NUMBER     PIC 9(10).
+          05 FILLER                 PIC X(2)   VALUE SPACES.
+          05 PST-DEPOSIT-AMT        PIC 9(6).
+          05 FILLER                 PIC X(2)   VALUE SPACES.
+          05 PST-NEW-BALANCE        PIC 9(9)V99.
+          05 FILLER                 PIC X(2)   VALUE SPACES.
+          05 PST-STATUS             PIC X(30).
+             88 PST-WAS-POSTED     VALUE "Posted"
+                 "Posted to suspense - investigate"
+                 "Posted - supervisor approved".
+
+       FD  DEPOSIT-AUDIT-LOG.
+       01 DEPOSIT-AUDIT-RECORD.
+          05 DAL-ACCOUNT-NUMBER     PIC 9(10).
+          05 FILLER                 PIC X      VALUE SPACES.
+          05 DAL-AMOUNT             PIC 9(6).
+          05 FILLER                 PIC X      VALUE SPACES.
+          05 DAL-OLD-BALANCE        PIC 9(9)V99.
+          05 FILLER                 PIC X      VALUE SPACES.
+          05 DAL-NEW-BALANCE        PIC 9(9)V99.
+          05 FILLER                 PIC X      VALUE SPACES.
+          05 DAL-TIMESTAMP          PIC X(20).
+
+       FD  STATEMENT-EXTRACT.
+       COPY "STMTEXT.cpy".
+
+       FD  SUSPENSE-INVESTIGATE-RPT.
+       01 SUSPENSE-INVESTIGATE-LINE.
+          05 SUI-ACCOUNT-NUMBER  PIC 9(10).
+          05 FILLER              PIC X(2)   VALUE SPACES.
+          05 SUI-DEPOSIT-AMT     PIC 9(6).
+          05 FILLER              PIC X(2)   VALUE SPACES.
+          05 SUI-REASON          PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01 WS-DEPPEND-STATUS   PIC XX.
+       01 WS-ACCTMAST-STATUS  PIC XX.
+       01 WS-DEPPOST-STATUS   PIC XX.
+       01 WS-DEPAUDIT-STATUS  PIC XX.
+       01 WS-STMTEXT-STATUS   PIC XX.
+       01 WS-SUSPINV-STATUS   PIC XX.
+       01 WS-ABEND-FLAG       PIC X.
+          88 WS-ABEND         VALUE "Y".
+       01 WS-EOF-FLAG         PIC X      VALUE "N".
+          88 END-OF-QUEUE     VALUE "Y".
+       01 WS-OLD-BALANCE      PIC 9(9)V99.
+       01 WS-NEW-BALANCE      PIC 9(9)V99.
+       01 WS-APPROVED-COUNT   PIC 9(7)   VALUE 0.
+       01 WS-DECLINED-COUNT   PIC 9(7)   VALUE 0.
+       01 WS-SUSPENSE-COUNT   PIC 9(7)   VALUE 0.
+       01 WS-SUSPENSE-ACCOUNT PIC 9(10)  VALUE 9999999999.
+       01 WS-SUSPENSE-FLAG    PIC X      VALUE "N".
+          88 WS-POSTING-TO-SUSPENSE VALUE "Y".
+       01 WS-SUPERVISOR-ID    PIC X(8).
+       01 WS-DECISION         PIC X.
+          88 WS-APPROVE       VALUE "A".
+          88 WS-DECLINE       VALUE "D".
+       01 WS-TIMESTAMP.
+          05 WS-TS-DATE       PIC 9(8).
+          05 WS-TS-TIME       PIC 9(8).
+       01 WS-BEFORE-IMAGE     PIC X(58).
+       01 WS-AFTER-IMAGE      PIC X(58).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY "ENTER SUPERVISOR ID: ".
+           ACCEPT WS-SUPERVISOR-ID.
+
+           PERFORM OPEN-ALL-FILES
+
+           PERFORM READ-PENDING-RECORD
+           PERFORM UNTIL END-OF-QUEUE
+               IF PAQ-IS-PENDING
+                   PERFORM REVIEW-ONE-ITEM
+               END-IF
+               PERFORM READ-PENDING-RECORD
+           END-PERFORM
+
+           DISPLAY "APPROVAL RUN COMPLETE - APPROVED "
+               WS-APPROVED-COUNT " DECLINED " WS-DECLINED-COUNT
+               " ROUTED TO SUSPENSE " WS-SUSPENSE-COUNT
+
+           CLOSE PENDING-APPROVAL-QUEUE
+           CLOSE ACCOUNT-MASTER
+           CLOSE DEPOSIT-POSTING-REPORT
+           CLOSE DEPOSIT-AUDIT-LOG
+           CLOSE STATEMENT-EXTRACT
+           CLOSE SUSPENSE-INVESTIGATE-RPT
+
+           GOBACK.
+
+       OPEN-ALL-FILES.
+           OPEN I-O PENDING-APPROVAL-QUEUE
+           CALL "FILERR" USING "DEPPEND" WS-DEPPEND-STATUS
+               WS-ABEND-FLAG
+           IF WS-ABEND
+               STOP RUN
+           END-IF
+
+           OPEN I-O ACCOUNT-MASTER
+           CALL "FILERR" USING "ACCTMAST" WS-ACCTMAST-STATUS
+               WS-ABEND-FLAG
+           IF WS-ABEND
+               STOP RUN
+           END-IF
+
+           OPEN EXTEND DEPOSIT-POSTING-REPORT
+           CALL "FILERR" USING "DEPPOST" WS-DEPPOST-STATUS
+               WS-ABEND-FLAG
+           IF WS-ABEND
+               STOP RUN
+           END-IF
+
+           OPEN EXTEND DEPOSIT-AUDIT-LOG
+           CALL "FILERR" USING "DEPAUDIT" WS-DEPAUDIT-STATUS
+               WS-ABEND-FLAG
+           IF WS-ABEND
+               STOP RUN
+           END-IF
+
+           OPEN EXTEND STATEMENT-EXTRACT
+           CALL "FILERR" USING "STMTEXT" WS-STMTEXT-STATUS
+               WS-ABEND-FLAG
+           IF WS-ABEND
+               STOP RUN
+           END-IF
+
+           OPEN EXTEND SUSPENSE-INVESTIGATE-RPT
+           CALL "FILERR" USING "SUSPINV" WS-SUSPINV-STATUS
+               WS-ABEND-FLAG
+           IF WS-ABEND
+               STOP RUN
+           END-IF.
+
+       READ-PENDING-RECORD.
+           READ PENDING-APPROVAL-QUEUE
+               AT END SET END-OF-QUEUE TO TRUE
+           END-READ.
+
+       REVIEW-ONE-ITEM.
+           DISPLAY "ACCOUNT " PAQ-ACCOUNT-NUMBER " AMOUNT "
+               PAQ-DEPOSIT-AMT " - APPROVE(A) OR DECLINE(D): ".
+           ACCEPT WS-DECISION.
+
+           EVALUATE TRUE
+               WHEN WS-APPROVE
+                   PERFORM POST-APPROVED-DEPOSIT
+               WHEN OTHER
+                   ADD 1 TO WS-DECLINED-COUNT
+                   DISPLAY "DECLINED - ACCOUNT " PAQ-ACCOUNT-NUMBER
+                   PERFORM DECLINE-PENDING-ITEM
+           END-EVALUATE.
+
+       POST-APPROVED-DEPOSIT.
+           MOVE PAQ-ACCOUNT-NUMBER TO ACM-ACCOUNT-NUMBER
+           READ ACCOUNT-MASTER
+               INVALID KEY
+                   PERFORM ROUTE-TO-SUSPENSE
+               NOT INVALID KEY
+                   PERFORM APPLY-APPROVED-DEPOSIT
+           END-READ.
+
+       ROUTE-TO-SUSPENSE.
+           SET WS-POSTING-TO-SUSPENSE TO TRUE
+           MOVE WS-SUSPENSE-ACCOUNT TO ACM-ACCOUNT-NUMBER
+           READ ACCOUNT-MASTER
+               INVALID KEY
+                   MOVE "N" TO WS-SUSPENSE-FLAG
+                   ADD 1 TO WS-DECLINED-COUNT
+                   DISPLAY "ACCOUNT NOT FOUND - COULD NOT POST"
+                   PERFORM DECLINE-PENDING-ITEM
+               NOT INVALID KEY
+                   PERFORM APPLY-APPROVED-DEPOSIT
+                   MOVE "N" TO WS-SUSPENSE-FLAG
+                   MOVE PAQ-ACCOUNT-NUMBER TO SUI-ACCOUNT-NUMBER
+                   MOVE PAQ-DEPOSIT-AMT    TO SUI-DEPOSIT-AMT
+                   MOVE "Account not found - investigate and clear"
+                       TO SUI-REASON
+                   WRITE SUSPENSE-INVESTIGATE-LINE
+                   ADD 1 TO WS-SUSPENSE-COUNT
+           END-READ.
+
+       DECLINE-PENDING-ITEM.
+           SET PAQ-IS-DECLINED TO TRUE
+           REWRITE PENDING-APPROVAL-RECORD
+           CALL "FILERR" USING "DEPPEND" WS-DEPPEND-STATUS
+               WS-ABEND-FLAG
+           IF WS-ABEND
+               STOP RUN
+           END-IF.
+
+       APPLY-APPROVED-DEPOSIT.
+           MOVE ACM-BALANCE TO WS-OLD-BALANCE
+           MOVE ACCOUNT-RECORD TO WS-BEFORE-IMAGE
+           COMPUTE WS-NEW-BALANCE = ACM-BALANCE + PAQ-DEPOSIT-AMT
+           MOVE WS-NEW-BALANCE TO ACM-BALANCE
+           ADD 1 TO ACM-MTD-TXN-COUNT
+           ADD 1 TO ACM-YTD-TXN-COUNT
+           REWRITE ACCOUNT-RECORD
+           CALL "FILERR" USING "ACCTMAST" WS-ACCTMAST-STATUS
+               WS-ABEND-FLAG
+           IF WS-ABEND
+               STOP RUN
+           END-IF
+           MOVE ACCOUNT-RECORD TO WS-AFTER-IMAGE
+           CALL "AUDITLOG" USING "DEPOSIT" WS-SUPERVISOR-ID
+               WS-BEFORE-IMAGE WS-AFTER-IMAGE
+
+           MOVE PAQ-ACCOUNT-NUMBER TO PST-ACCOUNT-NUMBER
+           MOVE PAQ-DEPOSIT-AMT    TO PST-DEPOSIT-AMT
+           MOVE WS-NEW-BALANCE     TO PST-NEW-BALANCE
+           IF WS-POSTING-TO-SUSPENSE
+               MOVE "Posted to suspense - investigate" TO PST-STATUS
+           ELSE
+               MOVE "Posted - supervisor approved" TO PST-STATUS
+           END-IF
+           WRITE POSTING-LINE
+           ADD 1 TO WS-APPROVED-COUNT
+
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           MOVE PAQ-ACCOUNT-NUMBER TO DAL-ACCOUNT-NUMBER
+           MOVE PAQ-DEPOSIT-AMT    TO DAL-AMOUNT
+           MOVE WS-OLD-BALANCE     TO DAL-OLD-BALANCE
+           MOVE WS-NEW-BALANCE     TO DAL-NEW-BALANCE
+           MOVE WS-TS-DATE         TO DAL-TIMESTAMP(1:8)
+           MOVE WS-TS-TIME         TO DAL-TIMESTAMP(9:8)
+           WRITE DEPOSIT-AUDIT-RECORD
+
+           MOVE PAQ-ACCOUNT-NUMBER TO STX-ACCOUNT-NUMBER
+           SET STX-DEPOSIT         TO TRUE
+           MOVE PAQ-DEPOSIT-AMT    TO STX-TRANS-AMOUNT
+           MOVE WS-NEW-BALANCE     TO STX-NEW-BALANCE
+           MOVE WS-TS-DATE         TO STX-TIMESTAMP(1:8)
+           MOVE WS-TS-TIME         TO STX-TIMESTAMP(9:8)
+           WRITE STATEMENT-EXTRACT-RECORD
+
+           SET PAQ-IS-APPROVED     TO TRUE
+           REWRITE PENDING-APPROVAL-RECORD
+           CALL "FILERR" USING "DEPPEND" WS-DEPPEND-STATUS
+               WS-ABEND-FLAG
+           IF WS-ABEND
+               STOP RUN
+           END-IF.
