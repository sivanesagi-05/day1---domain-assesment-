@@ -0,0 +1,41 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MOD11CHK.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WEIGHT-TABLE.
+          05 FILLER   PIC 9  VALUE 5.
+          05 FILLER   PIC 9  VALUE 4.
+          05 FILLER   PIC 9  VALUE 3.
+          05 FILLER   PIC 9  VALUE 2.
+          05 FILLER   PIC 9  VALUE 7.
+          05 FILLER   PIC 9  VALUE 6.
+          05 FILLER   PIC 9  VALUE 5.
+          05 FILLER   PIC 9  VALUE 4.
+          05 FILLER   PIC 9  VALUE 3.
+          05 FILLER   PIC 9  VALUE 2.
+       01 WEIGHT-TABLE-R REDEFINES WEIGHT-TABLE.
+          05 WEIGHT-OF  PIC 9  OCCURS 10 TIMES.
+       01 I                  PIC 9(2).
+       01 WS-WEIGHTED-SUM    PIC 9(4).
+
+       LINKAGE SECTION.
+       01 LS-ACCOUNT-NUMBER  PIC 9(10).
+       01 LS-VALID-FLAG      PIC X.
+
+       PROCEDURE DIVISION USING LS-ACCOUNT-NUMBER LS-VALID-FLAG.
+       MAIN-LOGIC.
+           MOVE 0 TO WS-WEIGHTED-SUM
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
+               COMPUTE WS-WEIGHTED-SUM = WS-WEIGHTED-SUM +
+                   (FUNCTION NUMVAL(LS-ACCOUNT-NUMBER(I:1))
+                       * WEIGHT-OF(I))
+           END-PERFORM
+
+           IF WS-WEIGHTED-SUM / 11 * 11 = WS-WEIGHTED-SUM
+               MOVE "Y" TO LS-VALID-FLAG
+           ELSE
+               MOVE "N" TO LS-VALID-FLAG
+           END-IF
+
+           GOBACK.
