@@ -0,0 +1,102 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOANELIG.
+
+      *****************************************************
+      * LOOKS UP MONTHLY-INCOME AND EXISTING-LOAN-BALANCE   *
+      * ON THE LOAN-MASTER FILE BY CUSTOMER ID, THE SAME    *
+      * WAY ACCTELIG CHECKS ACCTMAST FOR EXISTING ACCOUNTS -*
+      * IF THE CUSTOMER HAS NO LOAN-MASTER RECORD YET, THE   *
+      * OPERATOR-ENTERED FIGURES ARE USED AS ENTERED.        *
+      *****************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAN-MASTER ASSIGN TO "LOANMAST.DAT"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY LNM-CUSTOMER-ID
+               FILE STATUS WS-LOANMAST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOAN-MASTER.
+       COPY "LOANMAST.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-LOANMAST-STATUS     PIC XX.
+       01 WS-ABEND-FLAG          PIC X.
+          88 WS-ABEND            VALUE "Y".
+       01 CUSTOMER-ID            PIC 9(8).
+       01 AGE                    PIC 99.
+       01 MIN-LOAN-AGE            PIC 99      VALUE 21.
+       01 MAX-AGE-AT-MATURITY     PIC 99      VALUE 60.
+       01 LOAN-TENURE-YEARS      PIC 99.
+       01 AGE-AT-MATURITY        PIC 99.
+       01 MONTHLY-INCOME         PIC 9(7).
+       01 REQUESTED-LOAN-AMT     PIC 9(9).
+       01 MIN-MONTHLY-INCOME      PIC 9(7).
+       01 EXISTING-LOAN-BALANCE  PIC 9(9).
+       01 MAX-EXISTING-LOAN-BAL   PIC 9(9)     VALUE 500000.
+       01 DECISION               PIC X(18).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY "ENTER CUSTOMER ID: ".
+           ACCEPT CUSTOMER-ID.
+
+           DISPLAY "ENTER AGE: ".
+           ACCEPT AGE.
+
+           DISPLAY "ENTER LOAN TENURE (YEARS): ".
+           ACCEPT LOAN-TENURE-YEARS.
+
+           DISPLAY "ENTER MONTHLY INCOME: ".
+           ACCEPT MONTHLY-INCOME.
+
+           DISPLAY "ENTER REQUESTED LOAN AMOUNT: ".
+           ACCEPT REQUESTED-LOAN-AMT.
+
+           DISPLAY "ENTER EXISTING LOAN BALANCE: ".
+           ACCEPT EXISTING-LOAN-BALANCE.
+
+           PERFORM LOOKUP-LOAN-MASTER
+
+           COMPUTE AGE-AT-MATURITY = AGE + LOAN-TENURE-YEARS.
+           COMPUTE MIN-MONTHLY-INCOME = REQUESTED-LOAN-AMT / 100.
+
+           PERFORM MAKE-DECISION.
+
+           DISPLAY "DECISION = " DECISION.
+
+           STOP RUN.
+
+       LOOKUP-LOAN-MASTER.
+           OPEN INPUT LOAN-MASTER
+           CALL "FILERR" USING "LOANMAST" WS-LOANMAST-STATUS
+               WS-ABEND-FLAG
+           IF WS-ABEND
+               STOP RUN
+           END-IF
+           MOVE CUSTOMER-ID TO LNM-CUSTOMER-ID
+           READ LOAN-MASTER
+               INVALID KEY
+                   DISPLAY "No loan-master record for " CUSTOMER-ID
+                       " - using figures as entered"
+               NOT INVALID KEY
+                   MOVE LNM-MONTHLY-INCOME    TO MONTHLY-INCOME
+                   MOVE LNM-EXISTING-LOAN-BAL TO EXISTING-LOAN-BALANCE
+           END-READ
+           CLOSE LOAN-MASTER.
+
+       MAKE-DECISION.
+           IF AGE < MIN-LOAN-AGE
+              OR AGE-AT-MATURITY > MAX-AGE-AT-MATURITY
+               MOVE "REJECTED" TO DECISION
+           ELSE
+               IF MONTHLY-INCOME < MIN-MONTHLY-INCOME
+                  OR EXISTING-LOAN-BALANCE > MAX-EXISTING-LOAN-BAL
+                   MOVE "REFER-TO-MANAGER" TO DECISION
+               ELSE
+                   MOVE "ELIGIBLE" TO DECISION
+               END-IF
+           END-IF.
